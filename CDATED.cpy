@@ -0,0 +1,28 @@
+000100***************************************************************** cdated  
+000200*                                                               * cdated  
+000300*   CDATED.CPY                                                 *  cdated  
+000400*---------------------------------------------------------------  cdated  
+000500*   Parameter area passed to UDATECNV to convert EIBDATE and   *  cdated  
+000600*   EIBTIME into a displayable date and time.  DD-ENV carries  *  cdated  
+000700*   the caller's BANK-DATE-FMT signon preference so UDATECNV   *  cdated  
+000800*   pick an output date format to suit the calling office.     *  cdated  
+000900***************************************************************** cdated  
+001000     05  DD-ENV                     PIC X(01).                    cdated  
+001100         88  DD-ENV-UK              VALUE ' ' 'U'.                cdated  
+001200         88  DD-ENV-ISO             VALUE 'S'.                    cdated  
+001300     05  DD-TIME-INPUT-N            PIC 9(07).                    cdated  
+001400     05  DD-TIME-OUTPUT             PIC X(08).                    cdated  
+001500     05  DDI-DATA.                                                cdated  
+001600         10  DDI-FORMAT-SW          PIC X(01).                    cdated  
+001700             88  DDI-YYDDD          VALUE '1'.                    cdated  
+001800             88  DDI-MMDDYYYY       VALUE '2'.                    cdated  
+001900         10  DDI-DATA-YYDDD.                                      cdated  
+002000             15  DDI-DATA-YYDDD-YYDDD-N                           cdated  
+002100                                    PIC 9(07).                    cdated  
+002200     05  DDO-DATA-AREA.                                           cdated  
+002300         10  DDO-FORMAT-SW          PIC X(01).                    cdated  
+002400             88  DDO-DD-MMM-YYYY    VALUE '1'.                    cdated  
+002500             88  DDO-ISO-8601       VALUE '2'.                    cdated  
+002600         10  DDO-DATA               PIC X(11).                    cdated  
+002700*                                                                 cdated  
+002800* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      cdated  
