@@ -0,0 +1,18 @@
+000100***************************************************************** cerrrec 
+000200*                                                               * cerrrec 
+000300*   CERRREC.CPY                                                *  cerrrec 
+000400*---------------------------------------------------------------  cerrrec 
+000500*   Record written to the ERRFILE recoverable-error log by      * cerrrec 
+000600*   SERRL00P whenever SBANK10P traps a bad function code or an  * cerrrec 
+000700*   unrecognised map instead of abending the transaction.       * cerrrec 
+000800***************************************************************** cerrrec 
+000900 01  ERR-RECORD.                                                  cerrrec 
+001000     05  ERR-CULPRIT                PIC X(08).                    cerrrec 
+001100     05  ERR-CODE                   PIC X(04).                    cerrrec 
+001200     05  ERR-REASON                 PIC X(40).                    cerrrec 
+001300     05  ERR-TRAN-ID                PIC X(04).                    cerrrec 
+001400     05  ERR-DATE                   PIC 9(07).                    cerrrec 
+001500     05  ERR-TIME                   PIC 9(07).                    cerrrec 
+001600     05  FILLER                     PIC X(20).                    cerrrec 
+001700*                                                                 cerrrec 
+001800* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      cerrrec 
