@@ -0,0 +1,29 @@
+000100***************************************************************** cusrrec 
+000200*                                                               * cusrrec 
+000300*   CUSRREC.CPY                                                *  cusrrec 
+000400*---------------------------------------------------------------  cusrrec 
+000500*   Record layout for the BANKUSR userid master file that      *  cusrrec 
+000600*   BBANK10P authenticates signons against.  Keyed on          *  cusrrec 
+000700*   USR-SIGNON-ID.  USR-FAIL-COUNT and USR-LOCK-SWITCH persist *  cusrrec 
+000800*   across transactions so repeated bad passwords are tracked  *  cusrrec 
+000900*   from one pseudo-conversation to the next.                  *  cusrrec 
+001000***************************************************************** cusrrec 
+001100 01  USR-RECORD.                                                  cusrrec 
+001200     05  USR-SIGNON-ID              PIC X(08).                    cusrrec 
+001300     05  USR-PSWD                   PIC X(08).                    cusrrec 
+001400     05  USR-NAME                   PIC X(20).                    cusrrec 
+001500     05  USR-FAIL-COUNT             PIC 9(02) COMP-3.             cusrrec 
+001600     05  USR-LOCK-SWITCH            PIC X(01).                    cusrrec 
+001700         88  USR-LOCKED             VALUE 'L'.                    cusrrec 
+001800         88  USR-NOT-LOCKED         VALUE ' '.                    cusrrec 
+001910     05  USR-DATE-FMT               PIC X(01).                    cusrrec 
+001920         88  USR-DATE-FMT-UK        VALUE ' ' 'U'.                cusrrec 
+001930         88  USR-DATE-FMT-ISO       VALUE 'S'.                    cusrrec 
+001940     05  USR-COLOUR-SCHEME          PIC X(01).                    cusrrec 
+001950         88  USR-SCHEME-GREEN       VALUE ' ' 'G'.                cusrrec 
+001960         88  USR-SCHEME-AMBER       VALUE 'A'.                    cusrrec 
+001970         88  USR-SCHEME-MONO        VALUE 'M'.                    cusrrec 
+001980         88  USR-SCHEME-HICON       VALUE 'H'.                    cusrrec 
+001990     05  FILLER                     PIC X(18).                    cusrrec 
+002000*                                                                 cusrrec 
+002100* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      cusrrec 
