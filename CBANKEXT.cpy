@@ -0,0 +1,25 @@
+000100***************************************************************** cbankext
+000200*                                                               * cbankext
+000300*   CBANKEXT.CPY                                               *  cbankext
+000400*---------------------------------------------------------------  cbankext
+000500*   Non-CICS (INET) signon request/response layout, used by    *  cbankext
+000600*   SBANK10P's SCREEN10-READ-INET / SCREEN10-BUILD-AND-SEND-    * cbankext
+000700*   INET paragraphs in place of the BMS map on the 3270 path.  *  cbankext
+000800***************************************************************** cbankext
+000900     10  EXT-IP-DATA.                                             cbankext
+001000         15  EXT-IP10-USERID        PIC X(08).                    cbankext
+001100         15  EXT-IP10-PSWD          PIC X(08).                    cbankext
+001200     10  EXT-OP-DATA.                                             cbankext
+001300         15  EXT-OP-TRAN            PIC X(04).                    cbankext
+001400         15  EXT-OP-DATE            PIC X(11).                    cbankext
+001500         15  EXT-OP-TIME            PIC X(08).                    cbankext
+001600         15  EXT-OP-HEAD1           PIC X(40).                    cbankext
+001700         15  EXT-OP-HEAD2           PIC X(40).                    cbankext
+001800         15  EXT-OP-VERSION         PIC X(08).                    cbankext
+001900         15  EXT-OP-SCREEN          PIC X(07).                    cbankext
+002000         15  EXT-OP-ERR-MSG         PIC X(40).                    cbankext
+002100         15  EXT-OP-USERID          PIC X(08).                    cbankext
+002200         15  EXT-OP-NAME            PIC X(20).                    cbankext
+002300         15  EXT-OP10-PSWD          PIC X(08).                    cbankext
+002400*                                                                 cbankext
+002500* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      cbankext
