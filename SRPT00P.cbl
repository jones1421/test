@@ -0,0 +1,279 @@
+000100***************************************************************** srpt00p 
+000110*                                                               * srpt00p 
+000120*   Copyright (C) 1998-2015 Micro Focus. All Rights Reserved.  *  srpt00p 
+000130*   This demonstration program is provided for use by users    *  srpt00p 
+000140*   of Micro Focus products and may be used, modified and      *  srpt00p 
+000150*   distributed as part of your application provided that      *  srpt00p 
+000160*   you properly acknowledge the copyright of Micro Focus      *  srpt00p 
+000170*   in this material.                                          *  srpt00p 
+000180*                                                               * srpt00p 
+000190***************************************************************** srpt00p 
+000200*                                                                 srpt00p 
+000210***************************************************************** srpt00p 
+000220* Program:     SRPT00P.CBL (Batch Version)                    *   srpt00p 
+000230* Layer:       Reporting                                       *  srpt00p 
+000240* Function:    End-of-day signon activity report, run offline  *  srpt00p 
+000250*              against the TRCFILE audit trail written by      *  srpt00p 
+000260*              STRAC00P.  Summarises total signons, failures   *  srpt00p 
+000270*              and lockouts, identifies the busiest half-hour  *  srpt00p 
+000280*              window of the day, and lists every signon that  *  srpt00p 
+000290*              actually triggered a lockout, cross-referenced  *  srpt00p 
+000300*              against BANKUSR for the userid's name.          *  srpt00p 
+000310***************************************************************** srpt00p 
+000320*                                                                 srpt00p 
+000330  IDENTIFICATION DIVISION.                                        srpt00p 
+000340  PROGRAM-ID.                                                     srpt00p 
+000350      SRPT00P.                                                    srpt00p 
+000360  DATE-WRITTEN.                                                   srpt00p 
+000370      September 2002.                                             srpt00p 
+000380  DATE-COMPILED.                                                  srpt00p 
+000390      Today.                                                      srpt00p 
+000400*                                                                 srpt00p 
+000410  ENVIRONMENT DIVISION.                                           srpt00p 
+000420  INPUT-OUTPUT SECTION.                                           srpt00p 
+000430  FILE-CONTROL.                                                   srpt00p 
+000440      SELECT TRCFILE ASSIGN TO TRCFILE                            srpt00p 
+000450          ORGANIZATION IS SEQUENTIAL.                             srpt00p 
+000460      SELECT BANKUSR ASSIGN TO BANKUSR                            srpt00p 
+000470          ORGANIZATION IS INDEXED                                 srpt00p 
+000480          ACCESS MODE IS RANDOM                                   srpt00p 
+000490          RECORD KEY IS USR-SIGNON-ID                             srpt00p 
+000500          FILE STATUS IS WS-BANKUSR-STATUS.                       srpt00p 
+000510      SELECT RPTFILE ASSIGN TO RPTFILE                            srpt00p 
+000520          ORGANIZATION IS LINE SEQUENTIAL.                        srpt00p 
+000530*                                                                 srpt00p 
+000540  DATA DIVISION.                                                  srpt00p 
+000550  FILE SECTION.                                                   srpt00p 
+000560  FD  TRCFILE.                                                    srpt00p 
+000570  COPY CTRCREC.                                                   srpt00p 
+000580  FD  BANKUSR.                                                    srpt00p 
+000590  COPY CUSRREC.                                                   srpt00p 
+000600  FD  RPTFILE.                                                    srpt00p 
+000610  01  RPT-LINE                  PIC X(80).                        srpt00p 
+000620*                                                                 srpt00p 
+000630  WORKING-STORAGE SECTION.                                        srpt00p 
+000640  01  WS-MISC-STORAGE.                                            srpt00p 
+000650      05  WS-PROGRAM-ID          PIC X(8)                         srpt00p 
+000660          VALUE 'SRPT00P'.                                        srpt00p 
+000670      05  WS-BANKUSR-STATUS      PIC X(02).                       srpt00p 
+000680      05  WS-TRCFILE-SWITCH      PIC X(01).                       srpt00p 
+000690          88  WS-TRCFILE-EOF     VALUE 'Y'.                       srpt00p 
+000700          88  WS-TRCFILE-NOT-EOF VALUE 'N'.                       srpt00p 
+000710*                                                                 srpt00p 
+000720***************************************************************** srpt00p 
+000730* Report totals accumulated as TRCFILE is read.                *  srpt00p 
+000740***************************************************************** srpt00p 
+000750  01  WS-REPORT-TOTALS.                                           srpt00p 
+000760      05  WS-TOTAL-SIGNONS       PIC 9(07) VALUE 0.               srpt00p 
+000770      05  WS-TOTAL-FAILURES      PIC 9(07) VALUE 0.               srpt00p 
+000780      05  WS-TOTAL-LOCKOUTS      PIC 9(07) VALUE 0.               srpt00p 
+000790*                                                                 srpt00p 
+000800***************************************************************** srpt00p 
+000810* TRC-TIME arrives in EIBTIME's 0HHMMSS layout.  Break it apart * srpt00p 
+000820* so the half-hour bucket can be worked out, the same way       * srpt00p 
+000830* SBANK10P breaks WS-THEN-TIME apart for the elapsed-time check.* srpt00p 
+000840***************************************************************** srpt00p 
+000850  01  WS-TRC-TIME-WORK.                                           srpt00p 
+000860      05  WS-TRC-TIME-N          PIC 9(07).                       srpt00p 
+000870      05  WS-TRC-TIME-R REDEFINES WS-TRC-TIME-N.                  srpt00p 
+000880          10  FILLER             PIC 9(01).                       srpt00p 
+000890          10  WS-TRC-HH          PIC 9(02).                       srpt00p 
+000900          10  WS-TRC-MM          PIC 9(02).                       srpt00p 
+000910          10  WS-TRC-SS          PIC 9(02).                       srpt00p 
+000920*                                                                 srpt00p 
+000930***************************************************************** srpt00p 
+000940* One counter per half-hour of the day, 00:00-00:29 through     * srpt00p 
+000950* 23:30-23:59, indexed 1 through 48.                            * srpt00p 
+000960***************************************************************** srpt00p 
+000970  01  WS-HALFHOUR-INDEX          PIC 9(02).                       srpt00p 
+000980  01  WS-HALFHOUR-TABLE.                                          srpt00p 
+000990      05  WS-HALFHOUR-ENTRY OCCURS 48 TIMES INDEXED BY WS-HH-IDX. srpt00p 
+001000          10  WS-HALFHOUR-COUNT  PIC 9(05) VALUE 0.               srpt00p 
+001010  01  WS-BUSIEST-WORK.                                            srpt00p 
+001020      05  WS-BUSIEST-COUNT       PIC 9(05) VALUE 0.               srpt00p 
+001030      05  WS-BUSIEST-INDEX       PIC 9(02) VALUE 1.               srpt00p 
+001040      05  WS-BUSIEST-IDX0        PIC 9(02).                       srpt00p 
+001050      05  WS-BUSIEST-REM         PIC 9(01).                       srpt00p 
+001060  01  WS-WINDOW-WORK.                                             srpt00p 
+001070      05  WS-WINDOW-START-HH     PIC 9(02).                       srpt00p 
+001080      05  WS-WINDOW-START-MM     PIC 9(02).                       srpt00p 
+001090      05  WS-WINDOW-END-HH       PIC 9(02).                       srpt00p 
+001100      05  WS-WINDOW-END-MM       PIC 9(02).                       srpt00p 
+001110  01  WS-EDIT-FIELDS.                                             srpt00p 
+001120      05  WS-EDIT-COUNT          PIC ZZZZZZ9.                     srpt00p 
+001130*                                                                 srpt00p 
+001140  PROCEDURE DIVISION.                                             srpt00p 
+001150***************************************************************** srpt00p 
+001160* Read TRCFILE once, end to end, accumulating the totals and    * srpt00p 
+001170* the half-hour activity table, then scan the table for the     * srpt00p 
+001180* busiest window and print the report.                          * srpt00p 
+001190***************************************************************** srpt00p 
+001200  0000-MAINLINE.                                                  srpt00p 
+001210      PERFORM 1000-INITIALISE THRU 1000-EXIT.                     srpt00p 
+001220      PERFORM 2000-PROCESS-TRCFILE THRU 2000-EXIT                 srpt00p 
+001230              UNTIL WS-TRCFILE-EOF.                               srpt00p 
+001240      PERFORM 3000-FIND-BUSIEST THRU 3000-EXIT                    srpt00p 
+001250              VARYING WS-HH-IDX FROM 1 BY 1                       srpt00p 
+001260              UNTIL WS-HH-IDX IS GREATER THAN 48.                 srpt00p 
+001270      PERFORM 4000-WRITE-REPORT THRU 4000-EXIT.                   srpt00p 
+001280      PERFORM 9000-TERMINATE THRU 9000-EXIT.                      srpt00p 
+001290      STOP RUN.                                                   srpt00p 
+001300*                                                                 srpt00p 
+001310  1000-INITIALISE.                                                srpt00p 
+001320      SET WS-TRCFILE-NOT-EOF TO TRUE.                             srpt00p 
+001330      OPEN INPUT TRCFILE.                                         srpt00p 
+001340      OPEN INPUT BANKUSR.                                         srpt00p 
+001350      OPEN OUTPUT RPTFILE.                                        srpt00p 
+001360  1000-EXIT.                                                      srpt00p 
+001370      EXIT.                                                       srpt00p 
+001380*                                                                 srpt00p 
+001390***************************************************************** srpt00p 
+001400* One pass of the audit trail: tally the record, chase a        * srpt00p 
+001410* lockout detail line if it triggered a lockout, and drop it    * srpt00p 
+001420* into its half-hour bucket.                                    * srpt00p 
+001430***************************************************************** srpt00p 
+001440  2000-PROCESS-TRCFILE.                                           srpt00p 
+001450      READ TRCFILE                                                srpt00p 
+001460          AT END                                                  srpt00p 
+001470              SET WS-TRCFILE-EOF TO TRUE                          srpt00p 
+001480              GO TO 2000-EXIT                                     srpt00p 
+001490      END-READ.                                                   srpt00p 
+001500      ADD 1 TO WS-TOTAL-SIGNONS.                                  srpt00p 
+001510      IF TRC-FAILURE                                              srpt00p 
+001520         ADD 1 TO WS-TOTAL-FAILURES                               srpt00p 
+001530      END-IF.                                                     srpt00p 
+001540      IF TRC-LOCKOUT                                              srpt00p 
+001550         ADD 1 TO WS-TOTAL-LOCKOUTS                               srpt00p 
+001560         PERFORM 2100-LIST-LOCKOUT THRU 2100-EXIT                 srpt00p 
+001570      END-IF.                                                     srpt00p 
+001580      PERFORM 2200-BUCKET-HALFHOUR THRU 2200-EXIT.                srpt00p 
+001590  2000-EXIT.                                                      srpt00p 
+001600      EXIT.                                                       srpt00p 
+001610*                                                                 srpt00p 
+001620  2100-LIST-LOCKOUT.                                              srpt00p 
+001630      MOVE TRC-SIGNON-ID TO USR-SIGNON-ID.                        srpt00p 
+001640      READ BANKUSR                                                srpt00p 
+001650          INVALID KEY                                             srpt00p 
+001660              MOVE SPACES TO USR-NAME                             srpt00p 
+001670      END-READ.                                                   srpt00p 
+001680      MOVE SPACES TO RPT-LINE.                                    srpt00p 
+001690      STRING '  LOCKOUT  ' DELIMITED BY SIZE                      srpt00p 
+001700             TRC-SIGNON-ID DELIMITED BY SIZE                      srpt00p 
+001710             '  ' DELIMITED BY SIZE                               srpt00p 
+001720             USR-NAME DELIMITED BY SIZE                           srpt00p 
+001730        INTO RPT-LINE.                                            srpt00p 
+001740      WRITE RPT-LINE.                                             srpt00p 
+001750  2100-EXIT.                                                      srpt00p 
+001760      EXIT.                                                       srpt00p 
+001770*                                                                 srpt00p 
+001780  2200-BUCKET-HALFHOUR.                                           srpt00p 
+001790      MOVE TRC-TIME TO WS-TRC-TIME-N.                             srpt00p 
+001800      COMPUTE WS-HALFHOUR-INDEX = (WS-TRC-HH * 2) + 1.            srpt00p 
+001810      IF WS-TRC-MM IS GREATER THAN OR EQUAL TO 30                 srpt00p 
+001820         ADD 1 TO WS-HALFHOUR-INDEX                               srpt00p 
+001830      END-IF.                                                     srpt00p 
+001840      SET WS-HH-IDX TO WS-HALFHOUR-INDEX.                         srpt00p 
+001850      ADD 1 TO WS-HALFHOUR-COUNT (WS-HH-IDX).                     srpt00p 
+001860  2200-EXIT.                                                      srpt00p 
+001870      EXIT.                                                       srpt00p 
+001880*                                                                 srpt00p 
+001890  3000-FIND-BUSIEST.                                              srpt00p 
+001900      IF WS-HALFHOUR-COUNT (WS-HH-IDX) IS GREATER THAN            srpt00p 
+001910         WS-BUSIEST-COUNT                                         srpt00p 
+001920         MOVE WS-HALFHOUR-COUNT (WS-HH-IDX) TO WS-BUSIEST-COUNT   srpt00p 
+001930         SET WS-BUSIEST-INDEX TO WS-HH-IDX                        srpt00p 
+001940      END-IF.                                                     srpt00p 
+001950  3000-EXIT.                                                      srpt00p 
+001960      EXIT.                                                       srpt00p 
+001970*                                                                 srpt00p 
+001980***************************************************************** srpt00p 
+001990* Drive the three sections of the printed report: headings,     * srpt00p 
+002000* the daily totals, and the busiest half-hour window.  The      * srpt00p 
+002010* lockout detail lines were already written as they were found  * srpt00p 
+002020* in 2100-LIST-LOCKOUT, ahead of the summary.                    *srpt00p 
+002030***************************************************************** srpt00p 
+002040  4000-WRITE-REPORT.                                              srpt00p 
+002050      PERFORM 4100-WRITE-HEADINGS THRU 4100-EXIT.                 srpt00p 
+002060      PERFORM 4200-WRITE-TOTALS THRU 4200-EXIT.                   srpt00p 
+002070      PERFORM 4300-WRITE-BUSIEST THRU 4300-EXIT.                  srpt00p 
+002080  4000-EXIT.                                                      srpt00p 
+002090      EXIT.                                                       srpt00p 
+002100*                                                                 srpt00p 
+002110  4100-WRITE-HEADINGS.                                            srpt00p 
+002120      MOVE SPACES TO RPT-LINE.                                    srpt00p 
+002130      STRING 'SIGNON ACTIVITY REPORT' DELIMITED BY SIZE           srpt00p 
+002140        INTO RPT-LINE.                                            srpt00p 
+002150      WRITE RPT-LINE.                                             srpt00p 
+002160      MOVE SPACES TO RPT-LINE.                                    srpt00p 
+002170      WRITE RPT-LINE.                                             srpt00p 
+002180  4100-EXIT.                                                      srpt00p 
+002190      EXIT.                                                       srpt00p 
+002200*                                                                 srpt00p 
+002210  4200-WRITE-TOTALS.                                              srpt00p 
+002220      MOVE WS-TOTAL-SIGNONS TO WS-EDIT-COUNT.                     srpt00p 
+002230      MOVE SPACES TO RPT-LINE.                                    srpt00p 
+002240      STRING 'TOTAL SIGNONS    : ' DELIMITED BY SIZE              srpt00p 
+002250             WS-EDIT-COUNT DELIMITED BY SIZE                      srpt00p 
+002260        INTO RPT-LINE.                                            srpt00p 
+002270      WRITE RPT-LINE.                                             srpt00p 
+002280      MOVE WS-TOTAL-FAILURES TO WS-EDIT-COUNT.                    srpt00p 
+002290      MOVE SPACES TO RPT-LINE.                                    srpt00p 
+002300      STRING 'TOTAL FAILURES   : ' DELIMITED BY SIZE              srpt00p 
+002310             WS-EDIT-COUNT DELIMITED BY SIZE                      srpt00p 
+002320        INTO RPT-LINE.                                            srpt00p 
+002330      WRITE RPT-LINE.                                             srpt00p 
+002340      MOVE WS-TOTAL-LOCKOUTS TO WS-EDIT-COUNT.                    srpt00p 
+002350      MOVE SPACES TO RPT-LINE.                                    srpt00p 
+002360      STRING 'TOTAL LOCKOUTS   : ' DELIMITED BY SIZE              srpt00p 
+002370             WS-EDIT-COUNT DELIMITED BY SIZE                      srpt00p 
+002380        INTO RPT-LINE.                                            srpt00p 
+002390      WRITE RPT-LINE.                                             srpt00p 
+002400      MOVE SPACES TO RPT-LINE.                                    srpt00p 
+002410      WRITE RPT-LINE.                                             srpt00p 
+002420  4200-EXIT.                                                      srpt00p 
+002430      EXIT.                                                       srpt00p 
+002440*                                                                 srpt00p 
+002450***************************************************************** srpt00p 
+002460* Turn the winning half-hour index back into a HH:MM-HH:MM      * srpt00p 
+002470* window.  Index 1 is 00:00-00:29, index 2 is 00:30-00:59, and  * srpt00p 
+002480* so on in thirty-minute steps through index 48.                * srpt00p 
+002490***************************************************************** srpt00p 
+002500  4300-WRITE-BUSIEST.                                             srpt00p 
+002510      COMPUTE WS-BUSIEST-IDX0 = WS-BUSIEST-INDEX - 1.             srpt00p 
+002520      DIVIDE WS-BUSIEST-IDX0 BY 2 GIVING WS-WINDOW-START-HH       srpt00p 
+002530             REMAINDER WS-BUSIEST-REM.                            srpt00p 
+002540      IF WS-BUSIEST-REM IS EQUAL TO ZERO                          srpt00p 
+002550         MOVE 00 TO WS-WINDOW-START-MM                            srpt00p 
+002560         MOVE 29 TO WS-WINDOW-END-MM                              srpt00p 
+002570         MOVE WS-WINDOW-START-HH TO WS-WINDOW-END-HH              srpt00p 
+002580      ELSE                                                        srpt00p 
+002590         MOVE 30 TO WS-WINDOW-START-MM                            srpt00p 
+002600         MOVE 59 TO WS-WINDOW-END-MM                              srpt00p 
+002610         MOVE WS-WINDOW-START-HH TO WS-WINDOW-END-HH              srpt00p 
+002620      END-IF.                                                     srpt00p 
+002630     MOVE WS-BUSIEST-COUNT TO WS-EDIT-COUNT.                      srpt00p 
+002640     MOVE SPACES TO RPT-LINE.                                     srpt00p 
+002650     STRING 'BUSIEST HALF HOUR: ' DELIMITED BY SIZE               srpt00p 
+002660            WS-WINDOW-START-HH DELIMITED BY SIZE                  srpt00p 
+002670            ':' DELIMITED BY SIZE                                 srpt00p 
+002680            WS-WINDOW-START-MM DELIMITED BY SIZE                  srpt00p 
+002690            '-' DELIMITED BY SIZE                                 srpt00p 
+002700            WS-WINDOW-END-HH DELIMITED BY SIZE                    srpt00p 
+002710            ':' DELIMITED BY SIZE                                 srpt00p 
+002720            WS-WINDOW-END-MM DELIMITED BY SIZE                    srpt00p 
+002730            '  (' DELIMITED BY SIZE                               srpt00p 
+002740            WS-EDIT-COUNT DELIMITED BY SIZE                       srpt00p 
+002750            ' SIGNONS)' DELIMITED BY SIZE                         srpt00p 
+002760       INTO RPT-LINE.                                             srpt00p 
+002790      WRITE RPT-LINE.                                             srpt00p 
+002800  4300-EXIT.                                                      srpt00p 
+002810      EXIT.                                                       srpt00p 
+002820*                                                                 srpt00p 
+002830  9000-TERMINATE.                                                 srpt00p 
+002840      CLOSE TRCFILE.                                              srpt00p 
+002850      CLOSE BANKUSR.                                              srpt00p 
+002860      CLOSE RPTFILE.                                              srpt00p 
+002870  9000-EXIT.                                                      srpt00p 
+002880      EXIT.                                                       srpt00p 
+002890*                                                                 srpt00p 
+002900* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      srpt00p 
