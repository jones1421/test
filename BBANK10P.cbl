@@ -0,0 +1,158 @@
+000100***************************************************************** bbank10p
+000200*                                                               * bbank10p
+000300*   Copyright (C) 1998-2015 Micro Focus. All Rights Reserved.  *  bbank10p
+000400*   This demonstration program is provided for use by users    *  bbank10p
+000500*   of Micro Focus products and may be used, modified and      *  bbank10p
+000600*   distributed as part of your application provided that      *  bbank10p
+000700*   you properly acknowledge the copyright of Micro Focus      *  bbank10p
+000800*   in this material.                                          *  bbank10p
+000900*                                                               * bbank10p
+001000***************************************************************** bbank10p
+001100*                                                                 bbank10p
+001200***************************************************************** bbank10p
+001300* Program:     BBANK10P.CBL (CICS Version)                    *   bbank10p
+001400* Layer:       Business logic                                 *   bbank10p
+001500* Function:    Validate a signon and authenticate the user     *  bbank10p
+001600*              against the BANKUSR userid file.  Locks an      *  bbank10p
+001700*              account after too many bad passwords in a row.  *  bbank10p
+001800***************************************************************** bbank10p
+001900*                                                                 bbank10p
+002000  IDENTIFICATION DIVISION.                                        bbank10p
+002100  PROGRAM-ID.                                                     bbank10p
+002200      BBANK10P.                                                   bbank10p
+002300  DATE-WRITTEN.                                                   bbank10p
+002400      September 2002.                                             bbank10p
+002500  DATE-COMPILED.                                                  bbank10p
+002600      Today.                                                      bbank10p
+002700*                                                                 bbank10p
+002800  ENVIRONMENT DIVISION.                                           bbank10p
+002900*                                                                 bbank10p
+003000  DATA DIVISION.                                                  bbank10p
+003100  WORKING-STORAGE SECTION.                                        bbank10p
+003200  01  WS-MISC-STORAGE.                                            bbank10p
+003300      05  WS-PROGRAM-ID              PIC X(8)                     bbank10p
+003400          VALUE 'BBANK10P'.                                       bbank10p
+003500      05  WS-RESP                    PIC S9(8) COMP.              bbank10p
+003600***************************************************************** bbank10p
+003700* Shop-configurable limit on consecutive bad passwords before  *  bbank10p
+003800* the userid is locked.  Change and recompile to retune it.    *  bbank10p
+003900***************************************************************** bbank10p
+004000      05  WS-MAX-SIGNON-TRIES        PIC 9(02) VALUE 3.           bbank10p
+004100*                                                                 bbank10p
+004200  COPY CUSRREC.                                                   bbank10p
+004300*                                                                 bbank10p
+004400  LINKAGE SECTION.                                                bbank10p
+004500  01  DFHCOMMAREA.                                                bbank10p
+004600    05  BANK-DATA.                                                bbank10p
+004700  COPY CBANKDAT.                                                  bbank10p
+004800*                                                                 bbank10p
+004900  PROCEDURE DIVISION.                                             bbank10p
+005000***************************************************************** bbank10p
+005100* Validate the signon against the userid master file.          *  bbank10p
+005200***************************************************************** bbank10p
+005250      SET BANK-NOT-LOCKOUT TO TRUE.                               bbank10p
+005300      IF BANK-SIGNON-ID IS EQUAL TO SPACES                        bbank10p
+005400         OR BANK-SIGNON-ID IS EQUAL TO LOW-VALUES                 bbank10p
+005500         MOVE 'USERID MUST BE ENTERED' TO BANK-ERROR-MSG          bbank10p
+005600         GO TO BBANK10-EXIT                                       bbank10p
+005700      END-IF.                                                     bbank10p
+005800      PERFORM VALID10-SIGNON THRU VALID10-SIGNON-EXIT.            bbank10p
+005900  BBANK10-EXIT.                                                   bbank10p
+006000      EXEC CICS RETURN                                            bbank10p
+006100      END-EXEC.                                                   bbank10p
+006200      GOBACK.                                                     bbank10p
+006300*                                                                 bbank10p
+006400***************************************************************** bbank10p
+006500* Read the userid record for update, check the password and   *   bbank10p
+006600* maintain the persistent failed-attempt count/lock switch.    *  bbank10p
+006700***************************************************************** bbank10p
+006800  VALID10-SIGNON.                                                 bbank10p
+006900      EXEC CICS READ UPDATE                                       bbank10p
+007000                DATASET('BANKUSR')                                bbank10p
+007100                INTO(USR-RECORD)                                  bbank10p
+007200                RIDFLD(BANK-SIGNON-ID)                            bbank10p
+007300                RESP(WS-RESP)                                     bbank10p
+007400      END-EXEC.                                                   bbank10p
+007500      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  bbank10p
+007600         MOVE 'USERID NOT RECOGNISED' TO BANK-ERROR-MSG           bbank10p
+007700         GO TO VALID10-SIGNON-EXIT                                bbank10p
+007800      END-IF.                                                     bbank10p
+007900      IF USR-LOCKED                                               bbank10p
+008000         MOVE 'ACCOUNT LOCKED - CONTACT SUPPORT'                  bbank10p
+008100           TO BANK-ERROR-MSG                                      bbank10p
+008200         EXEC CICS UNLOCK DATASET('BANKUSR') END-EXEC             bbank10p
+008300         GO TO VALID10-SIGNON-EXIT                                bbank10p
+008400      END-IF.                                                     bbank10p
+008500      IF USR-PSWD IS NOT EQUAL TO BANK-PSWD                       bbank10p
+008600         PERFORM VALID10-BAD THRU VALID10-BAD-EXIT                bbank10p
+008700         GO TO VALID10-SIGNON-EXIT                                bbank10p
+008800      END-IF.                                                     bbank10p
+008810      IF BANK-AID-PFK01                                           bbank10p
+008820         PERFORM VALID10-CHANGE-PSWD THRU                         bbank10p
+008830                 VALID10-CHANGE-PSWD-EXIT                         bbank10p
+008840      ELSE                                                        bbank10p
+008850         PERFORM VALID10-OK THRU VALID10-OK-EXIT                  bbank10p
+008860      END-IF.                                                     bbank10p
+009000  VALID10-SIGNON-EXIT.                                            bbank10p
+009100      EXIT.                                                       bbank10p
+009200*                                                                 bbank10p
+009300  VALID10-OK.                                                     bbank10p
+009400      MOVE ZERO TO USR-FAIL-COUNT.                                bbank10p
+009500      EXEC CICS REWRITE                                           bbank10p
+009600                DATASET('BANKUSR')                                bbank10p
+009700                FROM(USR-RECORD)                                  bbank10p
+009800      END-EXEC.                                                   bbank10p
+009900      MOVE USR-NAME TO BANK-USERID-NAME.                          bbank10p
+009910      MOVE USR-DATE-FMT TO BANK-DATE-FMT.                         bbank10p
+009920      MOVE USR-COLOUR-SCHEME TO BANK-COLOUR-SCHEME.               bbank10p
+010000      MOVE SPACES TO BANK-ERROR-MSG.                              bbank10p
+010100  VALID10-OK-EXIT.                                                bbank10p
+010200      EXIT.                                                       bbank10p
+010300*                                                                 bbank10p
+010400  VALID10-BAD.                                                    bbank10p
+010500      ADD 1 TO USR-FAIL-COUNT.                                    bbank10p
+010600      IF USR-FAIL-COUNT IS GREATER THAN OR EQUAL TO               bbank10p
+010700         WS-MAX-SIGNON-TRIES                                      bbank10p
+010800         SET USR-LOCKED TO TRUE                                   bbank10p
+010805         SET BANK-LOCKOUT TO TRUE                                 bbank10p
+010900         MOVE 'ACCOUNT LOCKED - TOO MANY ATTEMPTS'                bbank10p
+011000           TO BANK-ERROR-MSG                                      bbank10p
+011100      ELSE                                                        bbank10p
+011200         MOVE 'SIGNON INVALID - CHECK USERID/PASSWORD'            bbank10p
+011300           TO BANK-ERROR-MSG                                      bbank10p
+011400      END-IF.                                                     bbank10p
+011500      EXEC CICS REWRITE                                           bbank10p
+011600                DATASET('BANKUSR')                                bbank10p
+011700                FROM(USR-RECORD)                                  bbank10p
+011800      END-EXEC.                                                   bbank10p
+011900  VALID10-BAD-EXIT.                                               bbank10p
+012000      EXIT.                                                       bbank10p
+012100*                                                                 bbank10p
+012110***************************************************************** bbank10p
+012120* The current password has already checked out above.  Change  *  bbank10p
+012130* it to the new password keyed on the screen, provided one was  * bbank10p
+012140* actually entered.  A successful change clears the fail count  * bbank10p
+012150* the same as an ordinary successful signon.                   *  bbank10p
+012160***************************************************************** bbank10p
+012170  VALID10-CHANGE-PSWD.                                            bbank10p
+012180      IF BANK-NEW-PSWD IS EQUAL TO SPACES                         bbank10p
+012190         OR BANK-NEW-PSWD IS EQUAL TO LOW-VALUES                  bbank10p
+012200         MOVE 'NEW PASSWORD MUST BE ENTERED' TO BANK-ERROR-MSG    bbank10p
+012210         EXEC CICS UNLOCK DATASET('BANKUSR') END-EXEC             bbank10p
+012220         GO TO VALID10-CHANGE-PSWD-EXIT                           bbank10p
+012230      END-IF.                                                     bbank10p
+012240      MOVE BANK-NEW-PSWD TO USR-PSWD.                             bbank10p
+012250      MOVE ZERO TO USR-FAIL-COUNT.                                bbank10p
+012260      EXEC CICS REWRITE                                           bbank10p
+012270                DATASET('BANKUSR')                                bbank10p
+012280                FROM(USR-RECORD)                                  bbank10p
+012290      END-EXEC.                                                   bbank10p
+012300      MOVE USR-NAME TO BANK-USERID-NAME.                          bbank10p
+012305      MOVE USR-DATE-FMT TO BANK-DATE-FMT.                         bbank10p
+012307      MOVE USR-COLOUR-SCHEME TO BANK-COLOUR-SCHEME.               bbank10p
+012310      MOVE 'PASSWORD CHANGED - PLEASE SIGN ON AGAIN'              bbank10p
+012320        TO BANK-ERROR-MSG.                                        bbank10p
+012330  VALID10-CHANGE-PSWD-EXIT.                                       bbank10p
+012340      EXIT.                                                       bbank10p
+012350*                                                                 bbank10p
+012360* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      bbank10p
