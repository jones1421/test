@@ -0,0 +1,149 @@
+000100***************************************************************** udatecnv
+000200*                                                               * udatecnv
+000300*   Copyright (C) 1998-2015 Micro Focus. All Rights Reserved.  *  udatecnv
+000400*   This demonstration program is provided for use by users    *  udatecnv
+000500*   of Micro Focus products and may be used, modified and      *  udatecnv
+000600*   distributed as part of your application provided that      *  udatecnv
+000700*   you properly acknowledge the copyright of Micro Focus      *  udatecnv
+000800*   in this material.                                          *  udatecnv
+000900*                                                               * udatecnv
+001000***************************************************************** udatecnv
+001100*                                                                 udatecnv
+001200***************************************************************** udatecnv
+001300* Program:     UDATECNV.CBL                                   *   udatecnv
+001400* Layer:       Common routine                                 *   udatecnv
+001500* Function:    Convert EIBDATE/EIBTIME into a displayable     *   udatecnv
+001600*              date and time, in the format requested by the  *   udatecnv
+001700*              caller's DDI-/DDO- switches.                   *   udatecnv
+001800***************************************************************** udatecnv
+001900*                                                                 udatecnv
+002000  IDENTIFICATION DIVISION.                                        udatecnv
+002100  PROGRAM-ID.                                                     udatecnv
+002200      UDATECNV.                                                   udatecnv
+002300  DATE-WRITTEN.                                                   udatecnv
+002400      September 2002.                                             udatecnv
+002500  DATE-COMPILED.                                                  udatecnv
+002600      Today.                                                      udatecnv
+002700*                                                                 udatecnv
+002800  ENVIRONMENT DIVISION.                                           udatecnv
+002900*                                                                 udatecnv
+003000  DATA DIVISION.                                                  udatecnv
+003100  WORKING-STORAGE SECTION.                                        udatecnv
+003200  01  WS-WORK-FIELDS.                                             udatecnv
+003300      05  WS-YYDDD-9             PIC 9(07).                       udatecnv
+003400      05  WS-YYDDD-9-R REDEFINES WS-YYDDD-9.                      udatecnv
+003500          10  FILLER             PIC 9(01).                       udatecnv
+003600          10  WS-YYDDD-CENTURY   PIC 9(01).                       udatecnv
+003700          10  WS-YYDDD-YY        PIC 9(02).                       udatecnv
+003800          10  WS-YYDDD-DDD       PIC 9(03).                       udatecnv
+003900      05  WS-FULL-YEAR           PIC 9(04).                       udatecnv
+004000      05  WS-WORK-DATE.                                           udatecnv
+004100          10  WS-WD-YEAR         PIC 9(04).                       udatecnv
+004200          10  WS-WD-MONTH        PIC 9(02).                       udatecnv
+004300          10  WS-WD-DAY          PIC 9(02).                       udatecnv
+004400      05  WS-DAYS-IN-MONTH.                                       udatecnv
+004500          10  PIC 9(02) VALUE 31.                                 udatecnv
+004600          10  PIC 9(02) VALUE 28.                                 udatecnv
+004700          10  PIC 9(02) VALUE 31.                                 udatecnv
+004800          10  PIC 9(02) VALUE 30.                                 udatecnv
+004900          10  PIC 9(02) VALUE 31.                                 udatecnv
+005000          10  PIC 9(02) VALUE 30.                                 udatecnv
+005100          10  PIC 9(02) VALUE 31.                                 udatecnv
+005200          10  PIC 9(02) VALUE 31.                                 udatecnv
+005300          10  PIC 9(02) VALUE 30.                                 udatecnv
+005400          10  PIC 9(02) VALUE 31.                                 udatecnv
+005500          10  PIC 9(02) VALUE 30.                                 udatecnv
+005600          10  PIC 9(02) VALUE 31.                                 udatecnv
+005700      05  WS-DAYS-IN-MONTH-R REDEFINES WS-DAYS-IN-MONTH.          udatecnv
+005800          10  WS-DIM                 PIC 9(02) OCCURS 12 TIMES.   udatecnv
+005900      05  WS-MONTH-NAMES.                                         udatecnv
+006000          10  PIC X(03) VALUE 'JAN'.                              udatecnv
+006100          10  PIC X(03) VALUE 'FEB'.                              udatecnv
+006200          10  PIC X(03) VALUE 'MAR'.                              udatecnv
+006300          10  PIC X(03) VALUE 'APR'.                              udatecnv
+006400          10  PIC X(03) VALUE 'MAY'.                              udatecnv
+006500          10  PIC X(03) VALUE 'JUN'.                              udatecnv
+006600          10  PIC X(03) VALUE 'JUL'.                              udatecnv
+006700          10  PIC X(03) VALUE 'AUG'.                              udatecnv
+006800          10  PIC X(03) VALUE 'SEP'.                              udatecnv
+006900          10  PIC X(03) VALUE 'OCT'.                              udatecnv
+007000          10  PIC X(03) VALUE 'NOV'.                              udatecnv
+007100          10  PIC X(03) VALUE 'DEC'.                              udatecnv
+007200      05  WS-MONTH-NAMES-R REDEFINES WS-MONTH-NAMES.              udatecnv
+007300          10  WS-MONTH-NAME          PIC X(03) OCCURS 12 TIMES.   udatecnv
+007400      05  WS-DAYS-LEFT           PIC 9(03).                       udatecnv
+007500      05  WS-SUB                 PIC 9(02).                       udatecnv
+007600      05  WS-TIME-9              PIC 9(07).                       udatecnv
+007700      05  WS-TIME-9-R REDEFINES WS-TIME-9.                        udatecnv
+007800          10  FILLER             PIC 9(01).                       udatecnv
+007900          10  WS-TIME-HH         PIC 9(02).                       udatecnv
+008000          10  WS-TIME-MM         PIC 9(02).                       udatecnv
+008100          10  WS-TIME-SS         PIC 9(02).                       udatecnv
+008200*                                                                 udatecnv
+008300  LINKAGE SECTION.                                                udatecnv
+008400  01  WS-TIME-DATE-WORK-AREA.                                     udatecnv
+008500  COPY CDATED.                                                    udatecnv
+008600*                                                                 udatecnv
+008700  PROCEDURE DIVISION USING WS-TIME-DATE-WORK-AREA.                udatecnv
+008750***************************************************************** udatecnv
+008760* Pick the output date format from the caller's DD-ENV locale   * udatecnv
+008770* indicator.  DD-ENV-UK is the long-standing default; DD-ENV-   * udatecnv
+008780* ISO selects ISO 8601 for callers that ask for it.             * udatecnv
+008790***************************************************************** udatecnv
+008800      IF DD-ENV-ISO                                               udatecnv
+008810         SET DDO-ISO-8601 TO TRUE                                 udatecnv
+008820      ELSE                                                        udatecnv
+008830         SET DDO-DD-MMM-YYYY TO TRUE                              udatecnv
+008840      END-IF.                                                     udatecnv
+008850***************************************************************** udatecnv
+008900* Unpack the CICS EIBTIME into HH:MM:SS for the screen footer. *  udatecnv
+009000***************************************************************** udatecnv
+009100      MOVE DD-TIME-INPUT-N TO WS-TIME-9.                          udatecnv
+009200      STRING WS-TIME-HH DELIMITED BY SIZE                         udatecnv
+009300             ':'        DELIMITED BY SIZE                         udatecnv
+009400             WS-TIME-MM DELIMITED BY SIZE                         udatecnv
+009500             ':'        DELIMITED BY SIZE                         udatecnv
+009600             WS-TIME-SS DELIMITED BY SIZE                         udatecnv
+009700        INTO DD-TIME-OUTPUT                                       udatecnv
+009800      END-STRING.                                                 udatecnv
+009900***************************************************************** udatecnv
+010000* Unpack the CICS EIBDATE (0CYYDDD) Julian date into y/m/d.    *  udatecnv
+010100***************************************************************** udatecnv
+010200      MOVE DDI-DATA-YYDDD-YYDDD-N TO WS-YYDDD-9.                  udatecnv
+010300      COMPUTE WS-FULL-YEAR =                                      udatecnv
+010400              1900 + (WS-YYDDD-CENTURY * 100) + WS-YYDDD-YY.      udatecnv
+010500      MOVE WS-YYDDD-DDD TO WS-DAYS-LEFT.                          udatecnv
+010600      MOVE WS-FULL-YEAR TO WS-WD-YEAR.                            udatecnv
+010700      PERFORM UDATE-FIND-MONTH THRU UDATE-FIND-MONTH-EXIT         udatecnv
+010800              VARYING WS-SUB FROM 1 BY 1                          udatecnv
+010900              UNTIL WS-SUB > 12                                   udatecnv
+011000                 OR WS-DAYS-LEFT <= WS-DIM (WS-SUB).              udatecnv
+011100      MOVE WS-SUB      TO WS-WD-MONTH.                            udatecnv
+011200      MOVE WS-DAYS-LEFT TO WS-WD-DAY.                             udatecnv
+011250      MOVE SPACES TO DDO-DATA.                                    udatecnv
+011300***************************************************************** udatecnv
+011400* Build the requested output date format.                      *  udatecnv
+011500***************************************************************** udatecnv
+011600      IF DDO-ISO-8601                                             udatecnv
+011700         STRING WS-WD-YEAR  DELIMITED BY SIZE                     udatecnv
+011800                '-'         DELIMITED BY SIZE                     udatecnv
+011900                WS-WD-MONTH DELIMITED BY SIZE                     udatecnv
+012000                '-'         DELIMITED BY SIZE                     udatecnv
+012100                WS-WD-DAY   DELIMITED BY SIZE                     udatecnv
+012200           INTO DDO-DATA                                          udatecnv
+012300         END-STRING                                               udatecnv
+012400      ELSE                                                        udatecnv
+012500         STRING WS-WD-DAY                    DELIMITED BY SIZE    udatecnv
+012600                '-'                          DELIMITED BY SIZE    udatecnv
+012700                WS-MONTH-NAME (WS-WD-MONTH)  DELIMITED BY SIZE    udatecnv
+012800                '-'                          DELIMITED BY SIZE    udatecnv
+012900                WS-WD-YEAR                   DELIMITED BY SIZE    udatecnv
+013000           INTO DDO-DATA                                          udatecnv
+013100         END-STRING                                               udatecnv
+013200      END-IF.                                                     udatecnv
+013300      GOBACK.                                                     udatecnv
+013400*                                                                 udatecnv
+013500  UDATE-FIND-MONTH.                                               udatecnv
+013600      SUBTRACT WS-DIM (WS-SUB) FROM WS-DAYS-LEFT.                 udatecnv
+013700  UDATE-FIND-MONTH-EXIT.                                          udatecnv
+013800      EXIT.                                                       udatecnv
