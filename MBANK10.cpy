@@ -0,0 +1,120 @@
+000100***************************************************************** mbank10 
+000200*                                                               * mbank10 
+000300*   MBANK10.CPY                                                *  mbank10 
+000400*---------------------------------------------------------------  mbank10 
+000500*   Symbolic map generated from mapset MBANK10 (maps BANK10A,  *  mbank10 
+000600*   the signon screen, and HELP10A, its help panel).           *  mbank10 
+000700***************************************************************** mbank10 
+000800 01  BANK10AI.                                                    mbank10 
+000900     02  FILLER                     PIC X(12).                    mbank10 
+001000     02  USERIDL                    COMP PIC S9(4).               mbank10 
+001100     02  USERIDF                    PIC X.                        mbank10 
+001200     02  FILLER REDEFINES USERIDF.                                mbank10 
+001300         03  USERIDA                PIC X.                        mbank10 
+001400     02  USERIDI                    PIC X(08).                    mbank10 
+001500     02  PSWDL                      COMP PIC S9(4).               mbank10 
+001600     02  PSWDF                      PIC X.                        mbank10 
+001700     02  FILLER REDEFINES PSWDF.                                  mbank10 
+001800         03  PSWDA                  PIC X.                        mbank10
+001900     02  PSWDI                      PIC X(08).                    mbank10
+001910     02  NEWPWDL                    COMP PIC S9(4).               mbank10
+001920     02  NEWPWDF                    PIC X.                        mbank10
+001930     02  FILLER REDEFINES NEWPWDF.                                mbank10
+001940         03  NEWPWDA                PIC X.                        mbank10
+001950     02  NEWPWDI                    PIC X(08).                    mbank10
+002000 01  BANK10AO REDEFINES BANK10AI.                                 mbank10
+002100     02  FILLER                     PIC X(12).                    mbank10 
+002200     02  FILLER                     PIC X(03).                    mbank10 
+002300     02  TXT01C                     PIC X.                        mbank10 
+002400     02  FILLER                     PIC X(08).                    mbank10 
+002500     02  FILLER                     PIC X(03).                    mbank10 
+002600     02  TXT02C                     PIC X.                        mbank10 
+002700     02  FILLER                     PIC X(08).                    mbank10 
+002800     02  SCRNC                      PIC X.                        mbank10 
+002900     02  HEAD1C                     PIC X.                        mbank10 
+003000     02  HEAD1O                     PIC X(40).                    mbank10 
+003100     02  HEAD2C                     PIC X.                        mbank10 
+003200     02  HEAD2O                     PIC X(40).                    mbank10 
+003300     02  VERC                       PIC X.                        mbank10 
+003400     02  VERO                       PIC X(08).                    mbank10 
+003500     02  TRANC                      PIC X.                        mbank10 
+003600     02  TRANO                      PIC X(04).                    mbank10 
+003700     02  TIMEC                      PIC X.                        mbank10 
+003800     02  TIMEO                      PIC X(08).                    mbank10 
+003900     02  DATEC                      PIC X.                        mbank10 
+004000     02  DATEO                      PIC X(11).                    mbank10 
+004100     02  TXT03C                     PIC X.                        mbank10 
+004200     02  TXT04C                     PIC X.                        mbank10 
+004300     02  TXT05C                     PIC X.                        mbank10 
+004400     02  TXT06C                     PIC X.                        mbank10 
+004500     02  USERIDC                    PIC X.                        mbank10 
+004600     02  USERIDO                    PIC X(08).                    mbank10 
+004700     02  TXT07C                     PIC X.                        mbank10 
+004800     02  PSWDC                      PIC X.                        mbank10 
+004900     02  PSWDO                      PIC X(08).                    mbank10 
+005000     02  TXT08C                     PIC X.                        mbank10 
+005100     02  ERRMSGC                    PIC X.                        mbank10
+005200     02  ERRMSGO                    PIC X(40).                    mbank10
+005210     02  TXT09C                     PIC X.                        mbank10
+005220     02  NEWPWDC                    PIC X.                        mbank10
+005230     02  NEWPWDO                    PIC X(08).                    mbank10
+005300 01  HELP10AI.                                                    mbank10
+005400     02  FILLER                     PIC X(12).                    mbank10 
+005500 01  HELP10AO REDEFINES HELP10AI.                                 mbank10 
+005600     02  FILLER                     PIC X(12).                    mbank10 
+005700     02  ASCRNC                     PIC X.                        mbank10 
+005800     02  AHEAD1C                    PIC X.                        mbank10 
+005900     02  AHEAD1O                    PIC X(40).                    mbank10 
+006000     02  AHEAD2C                    PIC X.                        mbank10 
+006100     02  AHEAD2O                    PIC X(40).                    mbank10 
+006200     02  AVERC                      PIC X.                        mbank10 
+006300     02  AVERO                      PIC X(08).                    mbank10 
+006400     02  ATRANC                     PIC X.                        mbank10 
+006500     02  ATRANO                     PIC X(04).                    mbank10 
+006600     02  ATIMEC                     PIC X.                        mbank10 
+006700     02  ATIMEO                     PIC X(08).                    mbank10 
+006800     02  ADATEC                     PIC X.                        mbank10 
+006900     02  ADATEO                     PIC X(11).                    mbank10 
+007000     02  ATXT01C                    PIC X.                        mbank10 
+007100     02  ATXT02C                    PIC X.                        mbank10 
+007200     02  ATXT03C                    PIC X.                        mbank10 
+007300     02  AHLP01C                    PIC X.                        mbank10 
+007400     02  AHLP01O                    PIC X(58).                    mbank10 
+007500     02  AHLP02C                    PIC X.                        mbank10 
+007600     02  AHLP02O                    PIC X(58).                    mbank10 
+007700     02  AHLP03C                    PIC X.                        mbank10 
+007800     02  AHLP03O                    PIC X(58).                    mbank10 
+007900     02  AHLP04C                    PIC X.                        mbank10 
+008000     02  AHLP04O                    PIC X(58).                    mbank10 
+008100     02  AHLP05C                    PIC X.                        mbank10 
+008200     02  AHLP05O                    PIC X(58).                    mbank10 
+008300     02  AHLP06C                    PIC X.                        mbank10 
+008400     02  AHLP06O                    PIC X(58).                    mbank10 
+008500     02  AHLP07C                    PIC X.                        mbank10 
+008600     02  AHLP07O                    PIC X(58).                    mbank10 
+008700     02  AHLP08C                    PIC X.                        mbank10 
+008800     02  AHLP08O                    PIC X(58).                    mbank10 
+008900     02  AHLP09C                    PIC X.                        mbank10 
+009000     02  AHLP09O                    PIC X(58).                    mbank10 
+009100     02  AHLP10C                    PIC X.                        mbank10 
+009200     02  AHLP10O                    PIC X(58).                    mbank10 
+009300     02  AHLP11C                    PIC X.                        mbank10 
+009400     02  AHLP11O                    PIC X(58).                    mbank10 
+009500     02  AHLP12C                    PIC X.                        mbank10 
+009600     02  AHLP12O                    PIC X(58).                    mbank10 
+009700     02  AHLP13C                    PIC X.                        mbank10 
+009800     02  AHLP13O                    PIC X(58).                    mbank10 
+009900     02  AHLP14C                    PIC X.                        mbank10 
+010000     02  AHLP14O                    PIC X(58).                    mbank10 
+010100     02  AHLP15C                    PIC X.                        mbank10 
+010200     02  AHLP15O                    PIC X(58).                    mbank10 
+010300     02  AHLP16C                    PIC X.                        mbank10 
+010400     02  AHLP16O                    PIC X(58).                    mbank10 
+010500     02  AHLP17C                    PIC X.                        mbank10 
+010600     02  AHLP17O                    PIC X(58).                    mbank10 
+010700     02  AHLP18C                    PIC X.                        mbank10 
+010800     02  AHLP18O                    PIC X(58).                    mbank10 
+010900     02  AHLP19C                    PIC X.                        mbank10 
+011000     02  AHLP19O                    PIC X(58).                    mbank10 
+011100*                                                                 mbank10 
+011200* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      mbank10 
