@@ -0,0 +1,45 @@
+000100***************************************************************** dfhaid  
+000200*                                                               * dfhaid  
+000300*    DFHAID - ATTENTION IDENTIFIER (AID) VALUES                *  dfhaid  
+000400*    Standard CICS copybook of EIBAID key values.              *  dfhaid  
+000500*                                                               * dfhaid  
+000600***************************************************************** dfhaid  
+000700 01  DFHAID.                                                      dfhaid  
+000800     02  DFHNULL    PIC X VALUE ' '.                              dfhaid  
+000900     02  DFHENTER   PIC X VALUE QUOTE.                            dfhaid  
+001000     02  DFHCLEAR   PIC X VALUE '_'.                              dfhaid  
+001100     02  DFHCLRP    PIC X VALUE '"'.                              dfhaid  
+001200     02  DFHPEN     PIC X VALUE '='.                              dfhaid  
+001300     02  DFHOPID    PIC X VALUE 'W'.                              dfhaid  
+001400     02  DFHMSRE    PIC X VALUE 'X'.                              dfhaid  
+001500     02  DFHSTRF    PIC X VALUE 'h'.                              dfhaid  
+001600     02  DFHTRIG    PIC X VALUE '"'.                              dfhaid  
+001700     02  DFHPA1     PIC X VALUE '%'.                              dfhaid  
+001800     02  DFHPA2     PIC X VALUE '>'.                              dfhaid  
+001900     02  DFHPA3     PIC X VALUE ','.                              dfhaid  
+002000     02  DFHPF1     PIC X VALUE '1'.                              dfhaid  
+002100     02  DFHPF2     PIC X VALUE '2'.                              dfhaid  
+002200     02  DFHPF3     PIC X VALUE '3'.                              dfhaid  
+002300     02  DFHPF4     PIC X VALUE '4'.                              dfhaid  
+002400     02  DFHPF5     PIC X VALUE '5'.                              dfhaid  
+002500     02  DFHPF6     PIC X VALUE '6'.                              dfhaid  
+002600     02  DFHPF7     PIC X VALUE '7'.                              dfhaid  
+002700     02  DFHPF8     PIC X VALUE '8'.                              dfhaid  
+002800     02  DFHPF9     PIC X VALUE '9'.                              dfhaid  
+002900     02  DFHPF10    PIC X VALUE ':'.                              dfhaid  
+003000     02  DFHPF11    PIC X VALUE '#'.                              dfhaid  
+003100     02  DFHPF12    PIC X VALUE '@'.                              dfhaid  
+003200     02  DFHPF13    PIC X VALUE 'A'.                              dfhaid  
+003300     02  DFHPF14    PIC X VALUE 'B'.                              dfhaid  
+003400     02  DFHPF15    PIC X VALUE 'C'.                              dfhaid  
+003500     02  DFHPF16    PIC X VALUE 'D'.                              dfhaid  
+003600     02  DFHPF17    PIC X VALUE 'E'.                              dfhaid  
+003700     02  DFHPF18    PIC X VALUE 'F'.                              dfhaid  
+003800     02  DFHPF19    PIC X VALUE 'G'.                              dfhaid  
+003900     02  DFHPF20    PIC X VALUE 'H'.                              dfhaid  
+004000     02  DFHPF21    PIC X VALUE 'I'.                              dfhaid  
+004100     02  DFHPF22    PIC X VALUE X'A1'.                            dfhaid  
+004200     02  DFHPF23    PIC X VALUE X'A2'.                            dfhaid  
+004300     02  DFHPF24    PIC X VALUE X'A3'.                            dfhaid  
+004400*                                                                 dfhaid  
+004500* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      dfhaid  
