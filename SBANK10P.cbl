@@ -37,6 +37,25 @@
 003700       VALUE 'UNKNOWN'.                                           sbank10p
 003800   05  WS-SAVED-EIBCALEN                     PIC S9(4) COMP.      sbank10p
 003900                                                                  sbank10p
+003910 01  WS-TIMEOUT-WORK-AREA.                                        sbank10p
+003920   05  WS-TIMEOUT-SECS              PIC 9(05) VALUE 00180.        sbank10p
+003930   05  WS-THEN-TIME                 PIC 9(07).                    sbank10p
+003940   05  WS-THEN-TIME-R REDEFINES WS-THEN-TIME.                     sbank10p
+003950       10  FILLER                   PIC 9(01).                    sbank10p
+003960       10  WS-THEN-HH               PIC 9(02).                    sbank10p
+003970       10  WS-THEN-MM               PIC 9(02).                    sbank10p
+003980       10  WS-THEN-SS               PIC 9(02).                    sbank10p
+003990   05  WS-THEN-TOTAL-SECS           PIC 9(07).                    sbank10p
+003991   05  WS-NOW-TIME                  PIC 9(07).                    sbank10p
+003992   05  WS-NOW-TIME-R REDEFINES WS-NOW-TIME.                       sbank10p
+003993       10  FILLER                   PIC 9(01).                    sbank10p
+003994       10  WS-NOW-HH                PIC 9(02).                    sbank10p
+003995       10  WS-NOW-MM                PIC 9(02).                    sbank10p
+003996       10  WS-NOW-SS                PIC 9(02).                    sbank10p
+003997   05  WS-NOW-TOTAL-SECS            PIC 9(07).                    sbank10p
+003998   05  WS-ELAPSED-SECS              PIC S9(07).                   sbank10p
+003999 01  WS-COLOUR-WORK-AREA.                                         sbank10p
+003999   05  WS-SCHEME-COLOUR             PIC X(01).                    sbank10p
 004000 01  MAPAREA                                 PIC X(2048).         sbank10p
 004100 COPY MBANK10.                                                    sbank10p
 004200                                                                  sbank10p
@@ -58,6 +77,12 @@
 005800 COPY DFHBMSCA.                                                   sbank10p
 005900                                                                  sbank10p
 006000 COPY CABENDD.                                                    sbank10p
+006050                                                                  sbank10p
+006060 COPY CTRCREC.                                                    sbank10p
+006070                                                                  sbank10p
+006080 COPY CERRREC.                                                    sbank10p
+006090                                                                  sbank10p
+006095 COPY CHLPREC.                                                    sbank10p
 006100                                                                  sbank10p
 006200 LINKAGE SECTION.                                                 sbank10p
 006300 01  DFHCOMMAREA.                                                 sbank10p
@@ -65,31 +90,6 @@
 006500       OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.             sbank10p
 006600                                                                  sbank10p
 006700 PROCEDURE DIVISION.                                              sbank10p
-006800***************************************************************** sbank10p
-006900* Write entry to log to show we have been invoked               * sbank10p
-007000***************************************************************** sbank10p
-007100*     COPY CTRACE.                                                sbank10p
-000100***************************************************************** ctrace  
-000200*                                                               * ctrace  
-000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * ctrace  
-000400*                                                               * ctrace  
-000500***************************************************************** ctrace  
-000600                                                                  ctrace  
-000700***************************************************************** ctrace  
-000800* CTRACE.CPY                                                    * ctrace  
-000900*---------------------------------------------------------------* ctrace  
-001000* This copybook is used to provide an a trace of what           * ctrace  
-001100* transactions have been run so we get an idea of activity      * ctrace  
-001200* There are different versions for CICS and IMS.                * ctrace  
-001300***************************************************************** ctrace  
-001400*                                                                 ctrace  
-001500* Comment out the instructions and recompile to not use the trace ctrace  
-001600     EXEC CICS LINK PROGRAM('STRAC00P')                           ctrace  
-001700                    COMMAREA(WS-PROGRAM-ID)                       ctrace  
-001800                    LENGTH(LENGTH OF WS-PROGRAM-ID)               ctrace  
-001900    END-EXEC.                                                     ctrace  
-002000                                                                  ctrace  
-002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ctrace  
 007200                                                                  sbank10p
 007300***************************************************************** sbank10p
 007400* Store our transaction-id                                      * sbank10p
@@ -129,12 +129,22 @@
 010500       WHEN BANK-MAP-FUNCTION-PUT                                 sbank10p
 010600         PERFORM SCREEN10-BUILD-AND-SEND THRU                     sbank10p
 010700                 SCREEN10-BUILD-AND-SEND-EXIT                     sbank10p
-010800       WHEN OTHER                                                 sbank10p
-010900         MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                      sbank10p
-011000         MOVE '0002' TO ABEND-CODE                                sbank10p
-011100         MOVE SPACES TO ABEND-REASON                              sbank10p
-011200*         COPY CABENDPO.                                          sbank10p
-               PERFORM ZZ-ABEND
+010880        WHEN OTHER                                                sbank10p
+010890          MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                     sbank10p
+010900          MOVE '0002' TO ABEND-CODE                               sbank10p
+010910          MOVE 'INVALID MAP FUNCTION' TO ABEND-REASON             sbank10p
+010920          PERFORM ERROR10-LOG THRU ERROR10-LOG-EXIT               sbank10p
+010930          SET BANK-MAP-FUNCTION-PUT TO TRUE                       sbank10p
+010940          SET BANK-ENV-CICS TO TRUE                               sbank10p
+010950          SET BANK-HELP-INACTIVE TO TRUE                          sbank10p
+010960          MOVE SPACES TO BANK-SIGNON-ID                           sbank10p
+010970          MOVE SPACES TO BANK-PSWD                                sbank10p
+010980          MOVE SPACES TO BANK-NEW-PSWD                            sbank10p
+010990          MOVE SPACES TO BANK-USERID-NAME                         sbank10p
+011000          MOVE 'SYSTEM ERROR - PLEASE SIGN ON AGAIN' TO           sbank10p
+011010            BANK-ERROR-MSG                                        sbank10p
+011020          PERFORM SCREEN10-BUILD-AND-SEND THRU                    sbank10p
+011030                  SCREEN10-BUILD-AND-SEND-EXIT                    sbank10p
 011300     END-EVALUATE.                                                sbank10p
 011400                                                                  sbank10p
 011500* Call the appropriate routine to handle the business logic       sbank10p
@@ -143,6 +153,8 @@
 011800                       COMMAREA(WS-BANK-DATA)                     sbank10p
 011900                       LENGTH(LENGTH OF WS-BANK-DATA)             sbank10p
 012000        END-EXEC                                                  sbank10p
+012010        PERFORM TRACE10-WRITE-SIGNON THRU                         sbank10p
+012020                TRACE10-WRITE-SIGNON-EXIT                         sbank10p
 012100     END-IF.                                                      sbank10p
 012200                                                                  sbank10p
 012300***************************************************************** sbank10p
@@ -185,8 +197,16 @@
 016000        EXEC CICS RECEIVE MAP('HELP10A')                          sbank10p
 016100                          MAPSET('MBANK10')                       sbank10p
 016200        END-EXEC                                                  sbank10p
-016300        GO TO SCREEN10-READ-EXIT                                  sbank10p
-016400     END-IF.                                                      sbank10p
+016300     END-IF.                                                      sbank10p
+016310                                                                  sbank10p
+016320     PERFORM TIMEOUT10-CHECK THRU                                 sbank10p
+016330             TIMEOUT10-CHECK-EXIT.                                sbank10p
+016340     IF BANK-MAP-FUNCTION-PUT                                     sbank10p
+016350        GO TO SCREEN10-READ-EXIT                                  sbank10p
+016360     END-IF.                                                      sbank10p
+016370     IF BANK-HELP-ACTIVE                                          sbank10p
+016380        GO TO SCREEN10-READ-EXIT                                  sbank10p
+016390     END-IF.                                                      sbank10p
 016500                                                                  sbank10p
 016600     IF USERIDL IN BANK10AI IS EQUAL TO 0                         sbank10p
 016700           MOVE LOW-VALUES TO BANK-SIGNON-ID                      sbank10p
@@ -202,7 +222,22 @@
 017700          TO BANK-PSWD (1:PSWDL IN BANK10AI)                      sbank10p
 017800     END-IF.                                                      sbank10p
 017900                                                                  sbank10p
-018000     GO TO SCREEN10-READ-EXIT.                                    sbank10p
+017910     IF NEWPWDL IN BANK10AI IS EQUAL TO 0                         sbank10p
+017920        MOVE LOW-VALUES TO BANK-NEW-PSWD                          sbank10p
+017930     ELSE                                                         sbank10p
+017940        MOVE NEWPWDI IN BANK10AI                                  sbank10p
+017950          TO BANK-NEW-PSWD (1:NEWPWDL IN BANK10AI)                sbank10p
+017960     END-IF.                                                      sbank10p
+017970                                                                  sbank10p
+017980* A user asks to change their password by keying their current    sbank10p
+017990* and new password then pressing PF1, instead of ENTER.           sbank10p
+018000     IF EIBAID IS EQUAL TO DFHPF1                                 sbank10p
+018010        SET BANK-AID-PFK01 TO TRUE                                sbank10p
+018020     ELSE                                                         sbank10p
+018030        SET BANK-AID-ENTER TO TRUE                                sbank10p
+018040     END-IF.                                                      sbank10p
+018050                                                                  sbank10p
+018060     GO TO SCREEN10-READ-EXIT.                                    sbank10p
 018100                                                                  sbank10p
 018200 SCREEN10-READ-INET.                                              sbank10p
 018300     MOVE EXT-IP10-USERID TO BANK-SIGNON-ID.                      sbank10p
@@ -212,18 +247,169 @@
 018700 SCREEN10-READ-EXIT.                                              sbank10p
 018800     EXIT.                                                        sbank10p
 018900                                                                  sbank10p
-019000***************************************************************** sbank10p
-019100* Screen processing for SCREEN10 (BANK10/HELP10)                * sbank10p
-019200*---------------------------------------------------------------* sbank10p
-019300* Build the output screen and send it                           * sbank10p
-019400***************************************************************** sbank10p
-019500 SCREEN10-BUILD-AND-SEND.                                         sbank10p
+018910***************************************************************** sbank10p
+018920* Write one audit record for this signon attempt.  Called      *  sbank10p
+018930* after the business logic link so BANK-SIGNON-ID and          *  sbank10p
+018940* BANK-ERROR-MSG reflect the outcome of the attempt.            * sbank10p
+018950***************************************************************** sbank10p
+018960 TRACE10-WRITE-SIGNON.                                            sbank10p
+018970     MOVE BANK-SIGNON-ID TO TRC-SIGNON-ID.                        sbank10p
+018980     MOVE WS-BUSINESS-LOGIC-PGM TO TRC-PROGRAM-ID.                sbank10p
+018990     MOVE WS-TRAN-ID TO TRC-TRAN-ID.                              sbank10p
+019000     MOVE EIBDATE TO TRC-DATE.                                    sbank10p
+019010     MOVE EIBTIME TO TRC-TIME.                                    sbank10p
+019020     IF BANK-ERROR-MSG IS EQUAL TO SPACES                         sbank10p
+019030        SET TRC-SUCCESS TO TRUE                                   sbank10p
+019040     ELSE                                                         sbank10p
+019050        SET TRC-FAILURE TO TRUE                                   sbank10p
+019060     END-IF.                                                      sbank10p
+019062      IF BANK-LOCKOUT                                             sbank10p
+019064         SET TRC-LOCKOUT TO TRUE                                  sbank10p
+019066      ELSE                                                        sbank10p
+019068         SET TRC-NOT-LOCKOUT TO TRUE                              sbank10p
+019070      END-IF.                                                     sbank10p
+019074     EXEC CICS LINK PROGRAM('STRAC00P')                           sbank10p
+019076                    COMMAREA(TRC-RECORD)                          sbank10p
+019078                    LENGTH(LENGTH OF TRC-RECORD)                  sbank10p
+019080     END-EXEC.                                                    sbank10p
+019110 TRACE10-WRITE-SIGNON-EXIT.                                       sbank10p
+019120     EXIT.                                                        sbank10p
+019121*                                                                 sbank10p
+019123***************************************************************** sbank10p
+019125* Log a recoverable error (bad function code, unrecognised map) * sbank10p
+019127* to the ERRFILE error log.  Expects ABEND-CULPRIT/ABEND-CODE/  * sbank10p
+019129* ABEND-REASON already moved, the same fields ZZ-ABEND uses.    * sbank10p
+019131* Unlike ZZ-ABEND this never ends the transaction - the caller  * sbank10p
+019133* goes on to redisplay the signon screen.                       * sbank10p
+019135***************************************************************** sbank10p
+019137 ERROR10-LOG.                                                     sbank10p
+019139     MOVE ABEND-CULPRIT TO ERR-CULPRIT.                           sbank10p
+019141     MOVE ABEND-CODE TO ERR-CODE.                                 sbank10p
+019143     MOVE ABEND-REASON TO ERR-REASON.                             sbank10p
+019145     MOVE WS-TRAN-ID TO ERR-TRAN-ID.                              sbank10p
+019147     MOVE EIBDATE TO ERR-DATE.                                    sbank10p
+019149     MOVE EIBTIME TO ERR-TIME.                                    sbank10p
+019151     EXEC CICS LINK PROGRAM('SERRL00P')                           sbank10p
+019153                    COMMAREA(ERR-RECORD)                          sbank10p
+019155                    LENGTH(LENGTH OF ERR-RECORD)                  sbank10p
+019157     END-EXEC.                                                    sbank10p
+019159 ERROR10-LOG-EXIT.                                                sbank10p
+019161     EXIT.                                                        sbank10p
+019163*                                                                 sbank10p
+019164*                                                                 sbank10p
+019166***************************************************************** sbank10p
+019168* Read the help text for the current mapset from HELPFILE so    * sbank10p
+019170* the wording shown on HELP10A can be updated by the support    * sbank10p
+019172* team without a recompile.  A missing record leaves a single   * sbank10p
+019174* fallback message rather than an abend.                        * sbank10p
+019176***************************************************************** sbank10p
+019178 HELP10-READ-TEXT.                                                sbank10p
+019180     MOVE SPACES TO BANK-HELP-LINE (01).                          sbank10p
+019182     MOVE SPACES TO BANK-HELP-LINE (02).                          sbank10p
+019184     MOVE SPACES TO BANK-HELP-LINE (03).                          sbank10p
+019186     MOVE SPACES TO BANK-HELP-LINE (04).                          sbank10p
+019188     MOVE SPACES TO BANK-HELP-LINE (05).                          sbank10p
+019190     MOVE SPACES TO BANK-HELP-LINE (06).                          sbank10p
+019192     MOVE SPACES TO BANK-HELP-LINE (07).                          sbank10p
+019194     MOVE SPACES TO BANK-HELP-LINE (08).                          sbank10p
+019196     MOVE SPACES TO BANK-HELP-LINE (09).                          sbank10p
+019198     MOVE SPACES TO BANK-HELP-LINE (10).                          sbank10p
+019200     MOVE SPACES TO BANK-HELP-LINE (11).                          sbank10p
+019202     MOVE SPACES TO BANK-HELP-LINE (12).                          sbank10p
+019204     MOVE SPACES TO BANK-HELP-LINE (13).                          sbank10p
+019206     MOVE SPACES TO BANK-HELP-LINE (14).                          sbank10p
+019208     MOVE SPACES TO BANK-HELP-LINE (15).                          sbank10p
+019210     MOVE SPACES TO BANK-HELP-LINE (16).                          sbank10p
+019212     MOVE SPACES TO BANK-HELP-LINE (17).                          sbank10p
+019214     MOVE SPACES TO BANK-HELP-LINE (18).                          sbank10p
+019216     MOVE SPACES TO BANK-HELP-LINE (19).                          sbank10p
+019218     EXEC CICS READ                                               sbank10p
+019220               DATASET('HELPFILE')                                sbank10p
+019222               INTO(HLP-RECORD)                                   sbank10p
+019224               RIDFLD(BANK-LAST-MAPSET)                           sbank10p
+019226               RESP(WS-RESP)                                      sbank10p
+019228     END-EXEC.                                                    sbank10p
+019230     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   sbank10p
+019232        MOVE 'HELP TEXT NOT AVAILABLE - CONTACT SUPPORT'          sbank10p
+019234          TO BANK-HELP-LINE (01)                                  sbank10p
+019236        GO TO HELP10-READ-TEXT-EXIT                               sbank10p
+019238     END-IF.                                                      sbank10p
+019240     MOVE HLP-LINE (01) TO BANK-HELP-LINE (01).                   sbank10p
+019242     MOVE HLP-LINE (02) TO BANK-HELP-LINE (02).                   sbank10p
+019244     MOVE HLP-LINE (03) TO BANK-HELP-LINE (03).                   sbank10p
+019246     MOVE HLP-LINE (04) TO BANK-HELP-LINE (04).                   sbank10p
+019248     MOVE HLP-LINE (05) TO BANK-HELP-LINE (05).                   sbank10p
+019250     MOVE HLP-LINE (06) TO BANK-HELP-LINE (06).                   sbank10p
+019252     MOVE HLP-LINE (07) TO BANK-HELP-LINE (07).                   sbank10p
+019254     MOVE HLP-LINE (08) TO BANK-HELP-LINE (08).                   sbank10p
+019256     MOVE HLP-LINE (09) TO BANK-HELP-LINE (09).                   sbank10p
+019258     MOVE HLP-LINE (10) TO BANK-HELP-LINE (10).                   sbank10p
+019260     MOVE HLP-LINE (11) TO BANK-HELP-LINE (11).                   sbank10p
+019262     MOVE HLP-LINE (12) TO BANK-HELP-LINE (12).                   sbank10p
+019264     MOVE HLP-LINE (13) TO BANK-HELP-LINE (13).                   sbank10p
+019266     MOVE HLP-LINE (14) TO BANK-HELP-LINE (14).                   sbank10p
+019268     MOVE HLP-LINE (15) TO BANK-HELP-LINE (15).                   sbank10p
+019270     MOVE HLP-LINE (16) TO BANK-HELP-LINE (16).                   sbank10p
+019272     MOVE HLP-LINE (17) TO BANK-HELP-LINE (17).                   sbank10p
+019274     MOVE HLP-LINE (18) TO BANK-HELP-LINE (18).                   sbank10p
+019276     MOVE HLP-LINE (19) TO BANK-HELP-LINE (19).                   sbank10p
+019278 HELP10-READ-TEXT-EXIT.                                           sbank10p
+019280     EXIT.                                                        sbank10p
+019282*                                                                 sbank10p
+019284***************************************************************** sbank10p
+019286* Compare the time BANK10A/HELP10A was last sent (BANK-LAST-    * sbank10p
+019288* DATE/BANK-LAST-TIME) against now.  An idle signon screen left * sbank10p
+019290* open too long is treated as timed out: whatever was typed is  * sbank10p
+019292* discarded and the screen is redisplayed with a timeout        * sbank10p
+019294* message, reusing the screen-build path the same way the       * sbank10p
+019296* recoverable abend cases above do.                              *sbank10p
+019298***************************************************************** sbank10p
+019300 TIMEOUT10-CHECK.                                                 sbank10p
+019302     IF BANK-LAST-DATE IS EQUAL TO ZERO                           sbank10p
+019304        GO TO TIMEOUT10-CHECK-EXIT                                sbank10p
+019306     END-IF.                                                      sbank10p
+019308     IF BANK-LAST-DATE IS NOT EQUAL TO EIBDATE                    sbank10p
+019310        GO TO TIMEOUT10-TIMED-OUT                                 sbank10p
+019312     END-IF.                                                      sbank10p
+019314     MOVE BANK-LAST-TIME TO WS-THEN-TIME.                         sbank10p
+019316     MOVE EIBTIME TO WS-NOW-TIME.                                 sbank10p
+019318     COMPUTE WS-THEN-TOTAL-SECS =                                 sbank10p
+019320        (WS-THEN-HH * 3600) + (WS-THEN-MM * 60) + WS-THEN-SS.     sbank10p
+019322     COMPUTE WS-NOW-TOTAL-SECS =                                  sbank10p
+019324        (WS-NOW-HH * 3600) + (WS-NOW-MM * 60) + WS-NOW-SS.        sbank10p
+019326     COMPUTE WS-ELAPSED-SECS =                                    sbank10p
+019328        WS-NOW-TOTAL-SECS - WS-THEN-TOTAL-SECS.                   sbank10p
+019330     IF WS-ELAPSED-SECS IS LESS THAN WS-TIMEOUT-SECS              sbank10p
+019332        GO TO TIMEOUT10-CHECK-EXIT                                sbank10p
+019334     END-IF.                                                      sbank10p
+019336 TIMEOUT10-TIMED-OUT.                                             sbank10p
+019338     SET BANK-MAP-FUNCTION-PUT TO TRUE.                           sbank10p
+019340     SET BANK-HELP-INACTIVE TO TRUE.                              sbank10p
+019342     MOVE SPACES TO BANK-SIGNON-ID.                               sbank10p
+019344     MOVE SPACES TO BANK-PSWD.                                    sbank10p
+019346     MOVE SPACES TO BANK-NEW-PSWD.                                sbank10p
+019348     MOVE 'SESSION TIMED OUT - PLEASE SIGN ON AGAIN' TO           sbank10p
+019350       BANK-ERROR-MSG.                                            sbank10p
+019352     PERFORM SCREEN10-BUILD-AND-SEND THRU                         sbank10p
+019354             SCREEN10-BUILD-AND-SEND-EXIT.                        sbank10p
+019356 TIMEOUT10-CHECK-EXIT.                                            sbank10p
+019358     EXIT.                                                        sbank10p
+019130                                                                  sbank10p
+019140***************************************************************** sbank10p
+019150* Screen processing for SCREEN10 (BANK10/HELP10)                * sbank10p
+019160*---------------------------------------------------------------* sbank10p
+019170* Build the output screen and send it                           * sbank10p
+019180***************************************************************** sbank10p
+019190 SCREEN10-BUILD-AND-SEND.                                         sbank10p
 019600* Clear map area, get date & time and move to the map             sbank10p
 019700     MOVE LOW-VALUES TO BANK10AO.                                 sbank10p
 019800     MOVE EIBTIME TO DD-TIME-INPUT-N.                             sbank10p
 019900     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      sbank10p
+019910* Remember when this screen went out, so the next SCREEN10-READ   sbank10p
+019920* can tell whether the terminal has been sitting idle too long.   sbank10p
+019930     MOVE EIBDATE TO BANK-LAST-DATE.                              sbank10p
+019940     MOVE EIBTIME TO BANK-LAST-TIME.                              sbank10p
 020000     SET DDI-YYDDD TO TRUE.                                       sbank10p
-020100     SET DDO-DD-MMM-YYYY TO TRUE.                                 sbank10p
 020200     PERFORM CALL-DATECONV THRU                                   sbank10p
 020300             CALL-DATECONV-EXIT.                                  sbank10p
 020400* Ensure the last map fields are correct                          sbank10p
@@ -247,12 +433,15 @@
 022200     IF BANK-LAST-MAP IS EQUAL TO 'HELP10A'                       sbank10p
 022300        GO TO HELP10-BUILD-AND-SEND-CICS                          sbank10p
 022400     END-IF.                                                      sbank10p
-022500     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          sbank10p
-022600     MOVE '0003' TO ABEND-CODE                                    sbank10p
-022700     MOVE SPACES TO ABEND-REASON                                  sbank10p
-022800*     COPY CABENDPO.                                              sbank10p
-022800     PERFORM ZZ-ABEND.                                            sbank10p
-022900     GOBACK.                                                      sbank10p
+022500      MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                         sbank10p
+022510      MOVE '0003' TO ABEND-CODE                                   sbank10p
+022520      MOVE 'UNRECOGNISED MAP' TO ABEND-REASON                     sbank10p
+022530      PERFORM ERROR10-LOG THRU ERROR10-LOG-EXIT                   sbank10p
+022540      MOVE 'MBANK10' TO BANK-LAST-MAPSET                          sbank10p
+022550      MOVE 'BANK10A' TO BANK-LAST-MAP                             sbank10p
+022560      MOVE 'SYSTEM ERROR - PLEASE SIGN ON AGAIN' TO               sbank10p
+022570        BANK-ERROR-MSG                                            sbank10p
+022580      GO TO BANK10-BUILD-AND-SEND-CICS.                           sbank10p
 023000                                                                  sbank10p
 023100 BANK10-BUILD-AND-SEND-CICS.                                      sbank10p
 023200*     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK10AO==.       sbank10p
@@ -275,26 +464,31 @@
 024100     MOVE BANK-SIGNON-ID TO USERIDO IN BANK10AO.                  sbank10p
 024200     MOVE -1 TO PSWDL IN BANK10AI.                                sbank10p
 024300     MOVE BANK-PSWD TO PSWDO IN BANK10AO.                         sbank10p
+024310     MOVE -1 TO NEWPWDL IN BANK10AI.                              sbank10p
+024320     MOVE BANK-NEW-PSWD TO NEWPWDO IN BANK10AO.                   sbank10p
 024400* Turn colour off if required                                     sbank10p
+024450     PERFORM COLOUR10-PICK THRU COLOUR10-PICK-EXIT.               sbank10p
 024500     IF COLOUR-OFF                                                sbank10p
-024600        MOVE DFHGREEN TO TXT01C IN BANK10AO                       sbank10p
-024700        MOVE DFHGREEN TO SCRNC IN BANK10AO                        sbank10p
-024800        MOVE DFHGREEN TO HEAD1C IN BANK10AO                       sbank10p
-024900        MOVE DFHGREEN TO DATEC IN BANK10AO                        sbank10p
-025000        MOVE DFHGREEN TO TXT02C IN BANK10AO                       sbank10p
-025100        MOVE DFHGREEN TO TRANC IN BANK10AO                        sbank10p
-025200        MOVE DFHGREEN TO HEAD2C IN BANK10AO                       sbank10p
-025300        MOVE DFHGREEN TO TIMEC IN BANK10AO                        sbank10p
-025400        MOVE DFHGREEN TO TXT03C IN BANK10AO                       sbank10p
-025500        MOVE DFHGREEN TO TXT04C IN BANK10AO                       sbank10p
-025600        MOVE DFHGREEN TO TXT05C IN BANK10AO                       sbank10p
-025700        MOVE DFHGREEN TO TXT06C IN BANK10AO                       sbank10p
-025800        MOVE DFHGREEN TO USERIDC IN BANK10AO                      sbank10p
-025900        MOVE DFHGREEN TO TXT07C IN BANK10AO                       sbank10p
-026000        MOVE DFHGREEN TO PSWDC IN BANK10AO                        sbank10p
-026100        MOVE DFHGREEN TO ERRMSGC IN BANK10AO                      sbank10p
-026200        MOVE DFHGREEN TO TXT08C IN BANK10AO                       sbank10p
-026300        MOVE DFHGREEN TO VERC IN BANK10AO                         sbank10p
+024600        MOVE WS-SCHEME-COLOUR TO TXT01C IN BANK10AO               sbank10p
+024700        MOVE WS-SCHEME-COLOUR TO SCRNC IN BANK10AO                sbank10p
+024800        MOVE WS-SCHEME-COLOUR TO HEAD1C IN BANK10AO               sbank10p
+024900        MOVE WS-SCHEME-COLOUR TO DATEC IN BANK10AO                sbank10p
+025000        MOVE WS-SCHEME-COLOUR TO TXT02C IN BANK10AO               sbank10p
+025100        MOVE WS-SCHEME-COLOUR TO TRANC IN BANK10AO                sbank10p
+025200        MOVE WS-SCHEME-COLOUR TO HEAD2C IN BANK10AO               sbank10p
+025300        MOVE WS-SCHEME-COLOUR TO TIMEC IN BANK10AO                sbank10p
+025400        MOVE WS-SCHEME-COLOUR TO TXT03C IN BANK10AO               sbank10p
+025500        MOVE WS-SCHEME-COLOUR TO TXT04C IN BANK10AO               sbank10p
+025600        MOVE WS-SCHEME-COLOUR TO TXT05C IN BANK10AO               sbank10p
+025700        MOVE WS-SCHEME-COLOUR TO TXT06C IN BANK10AO               sbank10p
+025800        MOVE WS-SCHEME-COLOUR TO USERIDC IN BANK10AO              sbank10p
+025900        MOVE WS-SCHEME-COLOUR TO TXT07C IN BANK10AO               sbank10p
+026000        MOVE WS-SCHEME-COLOUR TO PSWDC IN BANK10AO                sbank10p
+026010        MOVE WS-SCHEME-COLOUR TO TXT09C IN BANK10AO               sbank10p
+026020        MOVE WS-SCHEME-COLOUR TO NEWPWDC IN BANK10AO              sbank10p
+026100        MOVE WS-SCHEME-COLOUR TO ERRMSGC IN BANK10AO              sbank10p
+026200        MOVE WS-SCHEME-COLOUR TO TXT08C IN BANK10AO               sbank10p
+026300        MOVE WS-SCHEME-COLOUR TO VERC IN BANK10AO                 sbank10p
 026400     END-IF.                                                      sbank10p
 026500                                                                  sbank10p
 026600     EXEC CICS SEND MAP('BANK10A')                                sbank10p
@@ -305,6 +499,8 @@
 027100     GO TO SCREEN10-BUILD-AND-SEND-EXIT.                          sbank10p
 027200                                                                  sbank10p
 027300 HELP10-BUILD-AND-SEND-CICS.                                      sbank10p
+027310     PERFORM HELP10-READ-TEXT THRU                                sbank10p
+027320             HELP10-READ-TEXT-EXIT.                               sbank10p
 027400*    COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               sbank10p
 027500*                            ==<<SCRN>>== BY ==HELP10AO==.        sbank10p
 001200     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         cscrnhp2
@@ -337,36 +533,37 @@
 003900        MOVE BANK-HELP-LINE (18) TO AHLP18O IN HELP10AO.          cscrnhp2
 004000        MOVE BANK-HELP-LINE (19) TO AHLP19O IN HELP10AO.          cscrnhp2
 004100* Turn colour off if required                                     cscrnhp2
+004150     PERFORM COLOUR10-PICK THRU COLOUR10-PICK-EXIT.               cscrnhp2
 004200     IF COLOUR-OFF                                                cscrnhp2
-004300        MOVE DFHGREEN TO ATXT01C IN HELP10AO                      cscrnhp2
-004400        MOVE DFHGREEN TO ASCRNC IN HELP10AO                       cscrnhp2
-004500        MOVE DFHGREEN TO AHEAD1C IN HELP10AO                      cscrnhp2
-004600        MOVE DFHGREEN TO ADATEC IN HELP10AO                       cscrnhp2
-004700        MOVE DFHGREEN TO ATXT02C IN HELP10AO                      cscrnhp2
-004800        MOVE DFHGREEN TO ATRANC IN HELP10AO                       cscrnhp2
-004900        MOVE DFHGREEN TO AHEAD2C IN HELP10AO                      cscrnhp2
-005000        MOVE DFHGREEN TO ATIMEC IN HELP10AO                       cscrnhp2
-005100        MOVE DFHGREEN TO AHLP01C IN HELP10AO                      cscrnhp2
-005200        MOVE DFHGREEN TO AHLP02C IN HELP10AO                      cscrnhp2
-005300        MOVE DFHGREEN TO AHLP03C IN HELP10AO                      cscrnhp2
-005400        MOVE DFHGREEN TO AHLP04C IN HELP10AO                      cscrnhp2
-005500        MOVE DFHGREEN TO AHLP05C IN HELP10AO                      cscrnhp2
-005600        MOVE DFHGREEN TO AHLP06C IN HELP10AO                      cscrnhp2
-005700        MOVE DFHGREEN TO AHLP07C IN HELP10AO                      cscrnhp2
-005800        MOVE DFHGREEN TO AHLP08C IN HELP10AO                      cscrnhp2
-005900        MOVE DFHGREEN TO AHLP09C IN HELP10AO                      cscrnhp2
-006000        MOVE DFHGREEN TO AHLP10C IN HELP10AO                      cscrnhp2
-006100        MOVE DFHGREEN TO AHLP11C IN HELP10AO                      cscrnhp2
-006200        MOVE DFHGREEN TO AHLP12C IN HELP10AO                      cscrnhp2
-006300        MOVE DFHGREEN TO AHLP13C IN HELP10AO                      cscrnhp2
-006400        MOVE DFHGREEN TO AHLP14C IN HELP10AO                      cscrnhp2
-006500        MOVE DFHGREEN TO AHLP15C IN HELP10AO                      cscrnhp2
-006600        MOVE DFHGREEN TO AHLP16C IN HELP10AO                      cscrnhp2
-006700        MOVE DFHGREEN TO AHLP17C IN HELP10AO                      cscrnhp2
-006800        MOVE DFHGREEN TO AHLP18C IN HELP10AO                      cscrnhp2
-006900        MOVE DFHGREEN TO AHLP19C IN HELP10AO                      cscrnhp2
-007000        MOVE DFHGREEN TO ATXT03C IN HELP10AO                      cscrnhp2
-007100        MOVE DFHGREEN TO AVERC IN HELP10AO                        cscrnhp2
+004300        MOVE WS-SCHEME-COLOUR TO ATXT01C IN HELP10AO              cscrnhp2
+004400        MOVE WS-SCHEME-COLOUR TO ASCRNC IN HELP10AO               cscrnhp2
+004500        MOVE WS-SCHEME-COLOUR TO AHEAD1C IN HELP10AO              cscrnhp2
+004600        MOVE WS-SCHEME-COLOUR TO ADATEC IN HELP10AO               cscrnhp2
+004700        MOVE WS-SCHEME-COLOUR TO ATXT02C IN HELP10AO              cscrnhp2
+004800        MOVE WS-SCHEME-COLOUR TO ATRANC IN HELP10AO               cscrnhp2
+004900        MOVE WS-SCHEME-COLOUR TO AHEAD2C IN HELP10AO              cscrnhp2
+005000        MOVE WS-SCHEME-COLOUR TO ATIMEC IN HELP10AO               cscrnhp2
+005100        MOVE WS-SCHEME-COLOUR TO AHLP01C IN HELP10AO              cscrnhp2
+005200        MOVE WS-SCHEME-COLOUR TO AHLP02C IN HELP10AO              cscrnhp2
+005300        MOVE WS-SCHEME-COLOUR TO AHLP03C IN HELP10AO              cscrnhp2
+005400        MOVE WS-SCHEME-COLOUR TO AHLP04C IN HELP10AO              cscrnhp2
+005500        MOVE WS-SCHEME-COLOUR TO AHLP05C IN HELP10AO              cscrnhp2
+005600        MOVE WS-SCHEME-COLOUR TO AHLP06C IN HELP10AO              cscrnhp2
+005700        MOVE WS-SCHEME-COLOUR TO AHLP07C IN HELP10AO              cscrnhp2
+005800        MOVE WS-SCHEME-COLOUR TO AHLP08C IN HELP10AO              cscrnhp2
+005900        MOVE WS-SCHEME-COLOUR TO AHLP09C IN HELP10AO              cscrnhp2
+006000        MOVE WS-SCHEME-COLOUR TO AHLP10C IN HELP10AO              cscrnhp2
+006100        MOVE WS-SCHEME-COLOUR TO AHLP11C IN HELP10AO              cscrnhp2
+006200        MOVE WS-SCHEME-COLOUR TO AHLP12C IN HELP10AO              cscrnhp2
+006300        MOVE WS-SCHEME-COLOUR TO AHLP13C IN HELP10AO              cscrnhp2
+006400        MOVE WS-SCHEME-COLOUR TO AHLP14C IN HELP10AO              cscrnhp2
+006500        MOVE WS-SCHEME-COLOUR TO AHLP15C IN HELP10AO              cscrnhp2
+006600        MOVE WS-SCHEME-COLOUR TO AHLP16C IN HELP10AO              cscrnhp2
+006700        MOVE WS-SCHEME-COLOUR TO AHLP17C IN HELP10AO              cscrnhp2
+006800        MOVE WS-SCHEME-COLOUR TO AHLP18C IN HELP10AO              cscrnhp2
+006900        MOVE WS-SCHEME-COLOUR TO AHLP19C IN HELP10AO              cscrnhp2
+007000        MOVE WS-SCHEME-COLOUR TO ATXT03C IN HELP10AO              cscrnhp2
+007100        MOVE WS-SCHEME-COLOUR TO AVERC IN HELP10AO                cscrnhp2
 007200     END-IF.                                                      cscrnhp2
 027600                                                                  sbank10p
 027700     EXEC CICS SEND MAP('HELP10A')                                sbank10p
@@ -404,11 +601,35 @@
 030900* Call common routine to perform date conversions               * sbank10p
 031000***************************************************************** sbank10p
 031100 CALL-DATECONV.                                                   sbank10p
-031200     MOVE BANK-ENV TO DD-ENV.                                     sbank10p
+031200     MOVE BANK-DATE-FMT TO DD-ENV.                                sbank10p
 031300     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           sbank10p
 031400     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            sbank10p
 031500 CALL-DATECONV-EXIT.                                              sbank10p
 031600     EXIT.                                                        sbank10p
+031710                                                                  sbank10p
+031720**************************************************************    sbank10p
+031730* Pick the attribute colour for the selected BANK-COLOUR-         sbank10p
+031740* SCHEME.  BANK-SCHEME-GREEN matches the long-standing            sbank10p
+031750* COLOUR-OFF behaviour; the others give terminal users who        sbank10p
+031760* have asked for something other than plain green an              sbank10p
+031770* alternative that still turns every field the same colour.       sbank10p
+031780**************************************************************    sbank10p
+031790 COLOUR10-PICK.                                                   sbank10p
+031800     IF BANK-SCHEME-AMBER                                         sbank10p
+031810        MOVE DFHYELLOW TO WS-SCHEME-COLOUR                        sbank10p
+031820     ELSE                                                         sbank10p
+031830        IF BANK-SCHEME-MONO                                       sbank10p
+031840           MOVE DFHNEUTR TO WS-SCHEME-COLOUR                      sbank10p
+031850        ELSE                                                      sbank10p
+031860           IF BANK-SCHEME-HICON                                   sbank10p
+031870              MOVE DFHRED TO WS-SCHEME-COLOUR                     sbank10p
+031880           ELSE                                                   sbank10p
+031890              MOVE DFHGREEN TO WS-SCHEME-COLOUR                   sbank10p
+031900           END-IF                                                 sbank10p
+031910        END-IF                                                    sbank10p
+031920     END-IF.                                                      sbank10p
+031930 COLOUR10-PICK-EXIT.                                              sbank10p
+031940     EXIT.                                                        sbank10p
 031700                                                                  sbank10p
        ZZ-ABEND SECTION.
 001600    
