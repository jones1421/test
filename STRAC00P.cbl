@@ -0,0 +1,57 @@
+000100***************************************************************** strac00p
+000200*                                                               * strac00p
+000300*   Copyright (C) 1998-2015 Micro Focus. All Rights Reserved.  *  strac00p
+000400*   This demonstration program is provided for use by users    *  strac00p
+000500*   of Micro Focus products and may be used, modified and      *  strac00p
+000600*   distributed as part of your application provided that      *  strac00p
+000700*   you properly acknowledge the copyright of Micro Focus      *  strac00p
+000800*   in this material.                                          *  strac00p
+000900*                                                               * strac00p
+001000***************************************************************** strac00p
+001100*                                                                 strac00p
+001200***************************************************************** strac00p
+001300* Program:     STRAC00P.CBL (CICS Version)                    *   strac00p
+001400* Layer:       Common routine                                 *   strac00p
+001500* Function:    Write one signon-attempt record to the TRCFILE *   strac00p
+001600*              audit trail.  Called by SBANK10P for every      *  strac00p
+001700*              signon attempt, successful or not.  A failure   *  strac00p
+001800*              to write the audit record must never stop the   *  strac00p
+001900*              signon itself, so we simply return either way.  *  strac00p
+002000***************************************************************** strac00p
+002100*                                                                 strac00p
+002200  IDENTIFICATION DIVISION.                                        strac00p
+002300  PROGRAM-ID.                                                     strac00p
+002400      STRAC00P.                                                   strac00p
+002500  DATE-WRITTEN.                                                   strac00p
+002600      September 2002.                                             strac00p
+002700  DATE-COMPILED.                                                  strac00p
+002800      Today.                                                      strac00p
+002900*                                                                 strac00p
+003000  ENVIRONMENT DIVISION.                                           strac00p
+003100*                                                                 strac00p
+003200  DATA DIVISION.                                                  strac00p
+003300  WORKING-STORAGE SECTION.                                        strac00p
+003400  01  WS-MISC-STORAGE.                                            strac00p
+003500      05  WS-PROGRAM-ID              PIC X(8)                     strac00p
+003600          VALUE 'STRAC00P'.                                       strac00p
+003700      05  WS-RESP                    PIC S9(8) COMP.              strac00p
+003800*                                                                 strac00p
+003900  LINKAGE SECTION.                                                strac00p
+004000  COPY CTRCREC.                                                   strac00p
+004100*                                                                 strac00p
+004200  PROCEDURE DIVISION USING TRC-RECORD.                            strac00p
+004300***************************************************************** strac00p
+004400* Append the audit record to the TRCFILE trail.  TRCFILE is an *  strac00p
+004500* ESDS so records simply accumulate in arrival order; no key   *  strac00p
+004600* is needed or supplied.                                       *  strac00p
+004700***************************************************************** strac00p
+004800      EXEC CICS WRITE                                             strac00p
+004900                DATASET('TRCFILE')                                strac00p
+005000                FROM(TRC-RECORD)                                  strac00p
+005100                RESP(WS-RESP)                                     strac00p
+005200      END-EXEC.                                                   strac00p
+005300      EXEC CICS RETURN                                            strac00p
+005400      END-EXEC.                                                   strac00p
+005500      GOBACK.                                                     strac00p
+005600*                                                                 strac00p
+005700* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      strac00p
