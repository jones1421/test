@@ -0,0 +1,12 @@
+000100***************************************************************** cscrnhd 
+000200*                                                               * cscrnhd 
+000300*   CSCRNHDD.CPY                                               *  cscrnhd 
+000400*---------------------------------------------------------------  cscrnhd 
+000500*   Common screen heading titles, built by SCUSTOMP so every   *  cscrnhd 
+000600*   screen in the suite shows the same installation titles.    *  cscrnhd 
+000700***************************************************************** cscrnhd 
+000800 01  SCREEN-TITLES.                                               cscrnhd 
+000900     05  SCREEN-TITLE1              PIC X(40).                    cscrnhd 
+001000     05  SCREEN-TITLE2              PIC X(40).                    cscrnhd 
+001100*                                                                 cscrnhd 
+001200* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      cscrnhd 
