@@ -0,0 +1,10 @@
+000100***************************************************************** cversnd 
+000200*                                                               * cversnd 
+000300*   CVERSND.CPY                                                *  cversnd 
+000400*---------------------------------------------------------------  cversnd 
+000500*   Application version literal, returned by SVERSONP and      *  cversnd 
+000600*   shown on every screen footer.                               * cversnd 
+000700***************************************************************** cversnd 
+000800 01  VERSION                        PIC X(08).                    cversnd 
+000900*                                                                 cversnd 
+001000* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      cversnd 
