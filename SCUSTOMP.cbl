@@ -0,0 +1,41 @@
+000100***************************************************************** scustomp
+000200*                                                               * scustomp
+000300*   Copyright (C) 1998-2015 Micro Focus. All Rights Reserved.  *  scustomp
+000400*   This demonstration program is provided for use by users    *  scustomp
+000500*   of Micro Focus products and may be used, modified and      *  scustomp
+000600*   distributed as part of your application provided that      *  scustomp
+000700*   you properly acknowledge the copyright of Micro Focus      *  scustomp
+000800*   in this material.                                          *  scustomp
+000900*                                                               * scustomp
+001000***************************************************************** scustomp
+001100*                                                                 scustomp
+001200***************************************************************** scustomp
+001300* Program:     SCUSTOMP.CBL                                   *   scustomp
+001400* Layer:       Common routine                                 *   scustomp
+001500* Function:    Supply the installation's screen heading titles*   scustomp
+001600***************************************************************** scustomp
+001700*                                                                 scustomp
+001800  IDENTIFICATION DIVISION.                                        scustomp
+001900  PROGRAM-ID.                                                     scustomp
+002000      SCUSTOMP.                                                   scustomp
+002100  DATE-WRITTEN.                                                   scustomp
+002200      September 2002.                                             scustomp
+002300  DATE-COMPILED.                                                  scustomp
+002400      Today.                                                      scustomp
+002500*                                                                 scustomp
+002600  ENVIRONMENT DIVISION.                                           scustomp
+002700*                                                                 scustomp
+002800  DATA DIVISION.                                                  scustomp
+002900  WORKING-STORAGE SECTION.                                        scustomp
+003000*                                                                 scustomp
+003100  LINKAGE SECTION.                                                scustomp
+003200  COPY CSCRNHDD.                                                  scustomp
+003300*                                                                 scustomp
+003400  PROCEDURE DIVISION USING SCREEN-TITLES.                         scustomp
+003500***************************************************************** scustomp
+003600* Return the common heading lines shown at the top of every    *  scustomp
+003700* screen in the suite.                                         *  scustomp
+003800***************************************************************** scustomp
+003900      MOVE 'SAMPLE BANKING SYSTEM' TO SCREEN-TITLE1.              scustomp
+004000      MOVE 'SIGNON SUBSYSTEM'      TO SCREEN-TITLE2.              scustomp
+004100      GOBACK.                                                     scustomp
