@@ -0,0 +1,15 @@
+000100***************************************************************** chlprec 
+000200*                                                               * chlprec 
+000300*   CHLPREC.CPY                                                *  chlprec 
+000400*---------------------------------------------------------------  chlprec 
+000500*   Record layout for the HELPFILE help-text file.  Keyed on    * chlprec 
+000600*   HLP-MAPSET (the same mapset name held in BANK-LAST-MAPSET)  * chlprec 
+000700*   so the 19 lines shown on HELP10A can be maintained by the   * chlprec 
+000800*   support team without a recompile.                          *  chlprec 
+000900***************************************************************** chlprec 
+001000  01  HLP-RECORD.                                                 chlprec 
+001100      05  HLP-MAPSET                 PIC X(07).                   chlprec 
+001200      05  HLP-LINE OCCURS 19 TIMES                                chlprec 
+001300                                     PIC X(58).                   chlprec 
+001400*                                                                 chlprec 
+001500* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      chlprec 
