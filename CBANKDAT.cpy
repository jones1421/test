@@ -0,0 +1,50 @@
+000100***************************************************************** cbankdat
+000200*                                                               * cbankdat
+000300*   CBANKDAT.CPY                                               *  cbankdat
+000400*---------------------------------------------------------------  cbankdat
+000500*   Commarea passed between SBANK10P and the signon business   *  cbankdat
+000600*   logic program BBANK10P.  Nested under the including        *  cbankdat
+000700*   program's own 05-level group so it can sit either in       *  cbankdat
+000800*   WORKING-STORAGE (SBANK10P) or LINKAGE (BBANK10P).          *  cbankdat
+000900***************************************************************** cbankdat
+001000     10  BANK-MAP-FUNCTION          PIC X(01).                    cbankdat
+001100         88  BANK-MAP-FUNCTION-GET  VALUE 'G'.                    cbankdat
+001200         88  BANK-MAP-FUNCTION-PUT  VALUE 'P'.                    cbankdat
+001300     10  BANK-ENV                   PIC X(01).                    cbankdat
+001400         88  BANK-ENV-CICS          VALUE 'C'.                    cbankdat
+001500         88  BANK-ENV-INET          VALUE 'I'.                    cbankdat
+001600     10  BANK-LAST-MAPSET           PIC X(07).                    cbankdat
+001700     10  BANK-LAST-MAP              PIC X(07).                    cbankdat
+001710     10  BANK-LAST-DATE             PIC 9(07).                    cbankdat
+001720     10  BANK-LAST-TIME             PIC 9(07).                    cbankdat
+001800     10  BANK-AID-KEY               PIC X(01).                    cbankdat
+001900         88  BANK-AID-CLEAR         VALUE 'C'.                    cbankdat
+002000         88  BANK-AID-PFK01         VALUE '1'.                    cbankdat
+002010         88  BANK-AID-PFK03         VALUE '3'.                    cbankdat
+002020         88  BANK-AID-ENTER         VALUE 'E'.                    cbankdat
+002200     10  BANK-HELP-SWITCH           PIC X(01).                    cbankdat
+002300         88  BANK-HELP-ACTIVE       VALUE 'Y'.                    cbankdat
+002400         88  BANK-HELP-INACTIVE     VALUE 'N' ' '.                cbankdat
+002500     10  BANK-COLOUR-SWITCH         PIC X(01).                    cbankdat
+002600         88  COLOUR-OFF             VALUE 'N'.                    cbankdat
+002700         88  COLOUR-ON              VALUE 'Y' ' '.                cbankdat
+002710     10  BANK-COLOUR-SCHEME        PIC X(01).                     cbankdat
+002720         88  BANK-SCHEME-GREEN     VALUE ' ' 'G'.                 cbankdat
+002730         88  BANK-SCHEME-AMBER     VALUE 'A'.                     cbankdat
+002740         88  BANK-SCHEME-MONO      VALUE 'M'.                     cbankdat
+002750         88  BANK-SCHEME-HICON     VALUE 'H'.                     cbankdat
+002800     10  BANK-SIGNON-ID             PIC X(08).                    cbankdat
+002900     10  BANK-PSWD                  PIC X(08).                    cbankdat
+002910     10  BANK-NEW-PSWD              PIC X(08).                    cbankdat
+003000     10  BANK-USERID-NAME           PIC X(20).                    cbankdat
+003010     10  BANK-DATE-FMT              PIC X(01).                    cbankdat
+003020         88  BANK-DATE-FMT-UK      VALUE ' ' 'U'.                 cbankdat
+003030         88  BANK-DATE-FMT-ISO     VALUE 'S'.                     cbankdat
+003100     10  BANK-ERROR-MSG             PIC X(40).                    cbankdat
+003110     10  BANK-LOCKOUT-SWITCH        PIC X(01).                    cbankdat
+003120         88  BANK-LOCKOUT           VALUE 'L'.                    cbankdat
+003130         88  BANK-NOT-LOCKOUT       VALUE ' '.                    cbankdat
+003200     10  BANK-HELP-LINE OCCURS 19 TIMES                           cbankdat
+003300                                    PIC X(58).                    cbankdat
+003400*                                                                 cbankdat
+003500* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      cbankdat
