@@ -0,0 +1,58 @@
+000100***************************************************************** serrl00p
+000200*                                                               * serrl00p
+000300*   Copyright (C) 1998-2015 Micro Focus. All Rights Reserved.  *  serrl00p
+000400*   This demonstration program is provided for use by users    *  serrl00p
+000500*   of Micro Focus products and may be used, modified and      *  serrl00p
+000600*   distributed as part of your application provided that      *  serrl00p
+000700*   you properly acknowledge the copyright of Micro Focus      *  serrl00p
+000800*   in this material.                                          *  serrl00p
+000900*                                                               * serrl00p
+001000***************************************************************** serrl00p
+001100*                                                                 serrl00p
+001200***************************************************************** serrl00p
+001300* Program:     SERRL00P.CBL (CICS Version)                    *   serrl00p
+001400* Layer:       Common routine                                 *   serrl00p
+001500* Function:    Write one recoverable-error record to the       *  serrl00p
+001600*              ERRFILE log.  Called by SBANK10P in place of    *  serrl00p
+001700*              EXEC CICS ABEND for conditions the user can     *  serrl00p
+001800*              recover from.  A failure to write the error     *  serrl00p
+001900*              record must never stop that recovery, so we     *  serrl00p
+002000*              simply return either way.                       *  serrl00p
+002100***************************************************************** serrl00p
+002200*                                                                 serrl00p
+002300  IDENTIFICATION DIVISION.                                        serrl00p
+002400  PROGRAM-ID.                                                     serrl00p
+002500      SERRL00P.                                                   serrl00p
+002600  DATE-WRITTEN.                                                   serrl00p
+002700      September 2002.                                             serrl00p
+002800  DATE-COMPILED.                                                  serrl00p
+002900      Today.                                                      serrl00p
+003000*                                                                 serrl00p
+003100  ENVIRONMENT DIVISION.                                           serrl00p
+003200*                                                                 serrl00p
+003300  DATA DIVISION.                                                  serrl00p
+003400  WORKING-STORAGE SECTION.                                        serrl00p
+003500  01  WS-MISC-STORAGE.                                            serrl00p
+003600      05  WS-PROGRAM-ID              PIC X(8)                     serrl00p
+003700          VALUE 'SERRL00P'.                                       serrl00p
+003800      05  WS-RESP                    PIC S9(8) COMP.              serrl00p
+003900*                                                                 serrl00p
+004000  LINKAGE SECTION.                                                serrl00p
+004100  COPY CERRREC.                                                   serrl00p
+004200*                                                                 serrl00p
+004300  PROCEDURE DIVISION USING ERR-RECORD.                            serrl00p
+004400***************************************************************** serrl00p
+004500* Append the error record to the ERRFILE trail.  ERRFILE is an *  serrl00p
+004600* ESDS so records simply accumulate in arrival order; no key   *  serrl00p
+004700* is needed or supplied.                                       *  serrl00p
+004800***************************************************************** serrl00p
+004900      EXEC CICS WRITE                                             serrl00p
+005000                DATASET('ERRFILE')                                serrl00p
+005100                FROM(ERR-RECORD)                                  serrl00p
+005200                RESP(WS-RESP)                                     serrl00p
+005300      END-EXEC.                                                   serrl00p
+005400      EXEC CICS RETURN                                            serrl00p
+005500      END-EXEC.                                                   serrl00p
+005600      GOBACK.                                                     serrl00p
+005700*                                                                 serrl00p
+005800* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      serrl00p
