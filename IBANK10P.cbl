@@ -0,0 +1,230 @@
+000100***************************************************************** ibank10p
+000200*                                                               * ibank10p
+000300*   Copyright (C) 1998-2015 Micro Focus. All Rights Reserved.  *  ibank10p
+000400*   This demonstration program is provided for use by users    *  ibank10p
+000500*   of Micro Focus products and may be used, modified and      *  ibank10p
+000600*   distributed as part of your application provided that      *  ibank10p
+000700*   you properly acknowledge the copyright of Micro Focus      *  ibank10p
+000800*   in this material.                                          *  ibank10p
+000900*                                                               * ibank10p
+001000***************************************************************** ibank10p
+001100*                                                                 ibank10p
+001200***************************************************************** ibank10p
+001300* Program:     IBANK10P.CBL (CICS Version)                    *   ibank10p
+001400* Layer:       Web/JSON front door                            *   ibank10p
+001500* Function:    Receive a signon request over the web, drive    *  ibank10p
+001600*              it through SBANK10P/BBANK10P the same way a     *  ibank10p
+001700*              3270 terminal does, and return the outcome as   *  ibank10p
+001800*              JSON.                                           *  ibank10p
+001900***************************************************************** ibank10p
+002000*                                                                 ibank10p
+002100  IDENTIFICATION DIVISION.                                        ibank10p
+002200  PROGRAM-ID.                                                     ibank10p
+002300      IBANK10P.                                                   ibank10p
+002400  DATE-WRITTEN.                                                   ibank10p
+002500      September 2002.                                             ibank10p
+002600  DATE-COMPILED.                                                  ibank10p
+002700      Today.                                                      ibank10p
+002800*                                                                 ibank10p
+002900  ENVIRONMENT DIVISION.                                           ibank10p
+003000*                                                                 ibank10p
+003100  DATA DIVISION.                                                  ibank10p
+003200  WORKING-STORAGE SECTION.                                        ibank10p
+003300  01  WS-MISC-STORAGE.                                            ibank10p
+003400      05  WS-PROGRAM-ID              PIC X(8)                     ibank10p
+003500          VALUE 'IBANK10P'.                                       ibank10p
+003600      05  WS-RESP                    PIC S9(8) COMP.              ibank10p
+003700***************************************************************** ibank10p
+003800* Inbound/outbound web buffers.  The signon request body is a  *  ibank10p
+003900* small flat JSON object, e.g.                                 *  ibank10p
+004000*   {"userid":"JSMITH","password":"SECRET1"}                   *  ibank10p
+004100* and is picked apart with UNSTRING rather than a full parser, *  ibank10p
+004200* since there is no JSON library in this shop.                 *  ibank10p
+004300***************************************************************** ibank10p
+004400  01  WS-WEB-STORAGE.                                             ibank10p
+004500      05  WS-REQUEST-LENGTH          PIC S9(8) COMP.              ibank10p
+004600      05  WS-REQUEST-BODY            PIC X(2048).                 ibank10p
+004700      05  WS-REQUEST-JUNK            PIC X(32).                   ibank10p
+004800      05  WS-RESPONSE-BODY           PIC X(128).                  ibank10p
+004900     05  WS-RESPONSE-LENGTH         PIC S9(8) COMP.               ibank10p
+004910*                                                                 ibank10p
+004920***************************************************************** ibank10p
+004930* Work area for trimming trailing spaces off                   *  ibank10p
+004940* BANK-SIGNON-ID/BANK-USERID-NAME/BANK-ERROR-MSG before        *  ibank10p
+004950* they go into the JSON, and for tracking how much was         *  ibank10p
+004960* actually built so the real length goes out, not the          *  ibank10p
+004970* size of the buffer.                                          *  ibank10p
+004980***************************************************************** ibank10p
+004990  01  WS-JSON-WORK.                                               ibank10p
+004991      05  WS-TRIM-FIELD          PIC X(40).                       ibank10p
+004992      05  WS-TRIM-LEN            PIC 9(02).                       ibank10p
+004993      05  WS-TRIM-SWITCH         PIC X(01).                       ibank10p
+004994          88  WS-TRIM-DONE       VALUE 'Y'.                       ibank10p
+004995          88  WS-TRIM-NOT-DONE   VALUE 'N'.                       ibank10p
+004996      05  WS-USERID-LEN          PIC 9(02).                       ibank10p
+004997      05  WS-NAME-LEN            PIC 9(02).                       ibank10p
+004998      05  WS-ERRMSG-LEN          PIC 9(02).                       ibank10p
+004999  01  WS-RESPONSE-PTR             PIC S9(04) COMP.                ibank10p
+005100*                                                                 ibank10p
+005200  01  WS-BANK-DATA-AREAS.                                         ibank10p
+005300      05  WS-BANK-DATA.                                           ibank10p
+005400  COPY CBANKDAT.                                                  ibank10p
+005500      05  WS-BANK-EXT-DATA.                                       ibank10p
+005600  COPY CBANKEXT.                                                  ibank10p
+005700*                                                                 ibank10p
+005800  PROCEDURE DIVISION.                                             ibank10p
+005900***************************************************************** ibank10p
+006000* Pick up the request, drive the existing signon logic, and    *  ibank10p
+006100* hand the outcome straight back as JSON.                      *  ibank10p
+006200***************************************************************** ibank10p
+006300      PERFORM WEB10-RECEIVE THRU WEB10-RECEIVE-EXIT.              ibank10p
+006400      PERFORM WEB10-DRIVE-SIGNON THRU WEB10-DRIVE-SIGNON-EXIT.    ibank10p
+006500      PERFORM WEB10-SEND-RESPONSE THRU WEB10-SEND-RESPONSE-EXIT.  ibank10p
+006600  IBANK10-EXIT.                                                   ibank10p
+006700      EXEC CICS RETURN                                            ibank10p
+006800      END-EXEC.                                                   ibank10p
+006900      GOBACK.                                                     ibank10p
+007000*                                                                 ibank10p
+007100***************************************************************** ibank10p
+007200* Read the JSON signon request and lift out EXT-IP10-USERID/   *  ibank10p
+007300* EXT-IP10-PSWD, the same two fields SCREEN10-READ-INET         * ibank10p
+007400* already expects to find filled in.                            * ibank10p
+007500***************************************************************** ibank10p
+007600  WEB10-RECEIVE.                                                  ibank10p
+007700      MOVE SPACES TO WS-BANK-DATA-AREAS.                          ibank10p
+007800      MOVE SPACES TO WS-REQUEST-BODY.                             ibank10p
+007900      EXEC CICS WEB RECEIVE                                       ibank10p
+008000                INTO(WS-REQUEST-BODY)                             ibank10p
+008100                LENGTH(WS-REQUEST-LENGTH)                         ibank10p
+008200                RESP(WS-RESP)                                     ibank10p
+008300      END-EXEC.                                                   ibank10p
+008400      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  ibank10p
+008500         GO TO WEB10-RECEIVE-EXIT                                 ibank10p
+008600      END-IF.                                                     ibank10p
+008700      UNSTRING WS-REQUEST-BODY                                    ibank10p
+008800          DELIMITED BY '"userid":"' OR '","password":"' OR '"}'   ibank10p
+008900          INTO WS-REQUEST-JUNK, EXT-IP10-USERID, EXT-IP10-PSWD    ibank10p
+009000      END-UNSTRING.                                               ibank10p
+009100  WEB10-RECEIVE-EXIT.                                             ibank10p
+009200      EXIT.                                                       ibank10p
+009300*                                                                 ibank10p
+009400***************************************************************** ibank10p
+009500* Drive the signon exactly the way BANK10A does: LINK to        * ibank10p
+009600* SBANK10P with BANK-ENV-INET set and a GET function, which in  * ibank10p
+009700* turn LINKs WS-BUSINESS-LOGIC-PGM (BBANK10P) to authenticate.  * ibank10p
+009800***************************************************************** ibank10p
+009900  WEB10-DRIVE-SIGNON.                                             ibank10p
+010000      SET BANK-ENV-INET TO TRUE.                                  ibank10p
+010100      SET BANK-MAP-FUNCTION-GET TO TRUE.                          ibank10p
+010200      MOVE 'MBANK10' TO BANK-LAST-MAPSET.                         ibank10p
+010300      EXEC CICS LINK PROGRAM('SBANK10P')                          ibank10p
+010400                COMMAREA(WS-BANK-DATA-AREAS)                      ibank10p
+010500                LENGTH(LENGTH OF WS-BANK-DATA-AREAS)              ibank10p
+010600      END-EXEC.                                                   ibank10p
+010700  WEB10-DRIVE-SIGNON-EXIT.                                        ibank10p
+010800      EXIT.                                                       ibank10p
+010900*                                                                 ibank10p
+011000*                                                                 ibank10p
+011010***************************************************************** ibank10p
+011020* Work out how many real (non-blank) characters are in         *  ibank10p
+011030* each field that goes into the JSON response, so the          *  ibank10p
+011040* trailing padding spaces are not sent back as data.           *  ibank10p
+011050***************************************************************** ibank10p
+011060  WEB10-COMPUTE-LENGTHS.                                          ibank10p
+011070      MOVE SPACES TO WS-TRIM-FIELD.                               ibank10p
+011080      MOVE BANK-SIGNON-ID TO WS-TRIM-FIELD (1:8).                 ibank10p
+011090      MOVE 8 TO WS-TRIM-LEN.                                      ibank10p
+011100      SET WS-TRIM-NOT-DONE TO TRUE.                               ibank10p
+011110      PERFORM WEB10-TRIM-FIELD THRU WEB10-TRIM-FIELD-EXIT         ibank10p
+011120              UNTIL WS-TRIM-LEN IS EQUAL TO ZERO                  ibank10p
+011130                 OR WS-TRIM-DONE.                                 ibank10p
+011140      MOVE WS-TRIM-LEN TO WS-USERID-LEN.                          ibank10p
+011150      MOVE SPACES TO WS-TRIM-FIELD.                               ibank10p
+011160      MOVE BANK-USERID-NAME TO WS-TRIM-FIELD (1:20).              ibank10p
+011170      MOVE 20 TO WS-TRIM-LEN.                                     ibank10p
+011180      SET WS-TRIM-NOT-DONE TO TRUE.                               ibank10p
+011190      PERFORM WEB10-TRIM-FIELD THRU WEB10-TRIM-FIELD-EXIT         ibank10p
+011200              UNTIL WS-TRIM-LEN IS EQUAL TO ZERO                  ibank10p
+011210                 OR WS-TRIM-DONE.                                 ibank10p
+011220      MOVE WS-TRIM-LEN TO WS-NAME-LEN.                            ibank10p
+011230      MOVE BANK-ERROR-MSG TO WS-TRIM-FIELD.                       ibank10p
+011240      MOVE 40 TO WS-TRIM-LEN.                                     ibank10p
+011250      SET WS-TRIM-NOT-DONE TO TRUE.                               ibank10p
+011260      PERFORM WEB10-TRIM-FIELD THRU WEB10-TRIM-FIELD-EXIT         ibank10p
+011270              UNTIL WS-TRIM-LEN IS EQUAL TO ZERO                  ibank10p
+011280                 OR WS-TRIM-DONE.                                 ibank10p
+011290      MOVE WS-TRIM-LEN TO WS-ERRMSG-LEN.                          ibank10p
+011300  WEB10-COMPUTE-LENGTHS-EXIT.                                     ibank10p
+011310      EXIT.                                                       ibank10p
+011320*                                                                 ibank10p
+011330***************************************************************** ibank10p
+011340* Back off WS-TRIM-LEN one character at a time while it        *  ibank10p
+011350* is still pointing at a trailing space, so the caller         *  ibank10p
+011360* ends up with the length of the real data only.               *  ibank10p
+011370***************************************************************** ibank10p
+011380  WEB10-TRIM-FIELD.                                               ibank10p
+011390      IF WS-TRIM-FIELD (WS-TRIM-LEN:1) IS EQUAL TO SPACE          ibank10p
+011400         SUBTRACT 1 FROM WS-TRIM-LEN                              ibank10p
+011410      ELSE                                                        ibank10p
+011420         SET WS-TRIM-DONE TO TRUE                                 ibank10p
+011430      END-IF.                                                     ibank10p
+011440  WEB10-TRIM-FIELD-EXIT.                                          ibank10p
+011450      EXIT.                                                       ibank10p
+011460*                                                                 ibank10p
+011470***************************************************************** ibank10p
+011480* BANK-SIGNON-ID/BANK-USERID-NAME/BANK-ERROR-MSG now hold      *  ibank10p
+011490* the outcome - report it back as a small JSON object,         *  ibank10p
+011500* trimmed of padding and with the real length sent down.       *  ibank10p
+011510***************************************************************** ibank10p
+011520  WEB10-SEND-RESPONSE.                                            ibank10p
+011530      PERFORM WEB10-COMPUTE-LENGTHS THRU                          ibank10p
+011540              WEB10-COMPUTE-LENGTHS-EXIT.                         ibank10p
+011550      MOVE SPACES TO WS-RESPONSE-BODY.                            ibank10p
+011560      MOVE 1 TO WS-RESPONSE-PTR.                                  ibank10p
+011570      STRING '{"userid":"'    DELIMITED BY SIZE                   ibank10p
+011580        INTO WS-RESPONSE-BODY                                     ibank10p
+011590        WITH POINTER WS-RESPONSE-PTR                              ibank10p
+011600      END-STRING.                                                 ibank10p
+011610      IF WS-USERID-LEN IS GREATER THAN ZERO                       ibank10p
+011620         STRING BANK-SIGNON-ID (1:WS-USERID-LEN)                  ibank10p
+011630                                     DELIMITED BY SIZE            ibank10p
+011640           INTO WS-RESPONSE-BODY                                  ibank10p
+011650           WITH POINTER WS-RESPONSE-PTR                           ibank10p
+011660         END-STRING                                               ibank10p
+011670      END-IF.                                                     ibank10p
+011680      STRING '","name":"'      DELIMITED BY SIZE                  ibank10p
+011690        INTO WS-RESPONSE-BODY                                     ibank10p
+011700        WITH POINTER WS-RESPONSE-PTR                              ibank10p
+011710      END-STRING.                                                 ibank10p
+011720      IF WS-NAME-LEN IS GREATER THAN ZERO                         ibank10p
+011730         STRING BANK-USERID-NAME (1:WS-NAME-LEN)                  ibank10p
+011740                                     DELIMITED BY SIZE            ibank10p
+011750           INTO WS-RESPONSE-BODY                                  ibank10p
+011760           WITH POINTER WS-RESPONSE-PTR                           ibank10p
+011770         END-STRING                                               ibank10p
+011780      END-IF.                                                     ibank10p
+011790      STRING '","errorMessage":"' DELIMITED BY SIZE               ibank10p
+011800        INTO WS-RESPONSE-BODY                                     ibank10p
+011810        WITH POINTER WS-RESPONSE-PTR                              ibank10p
+011820      END-STRING.                                                 ibank10p
+011830      IF WS-ERRMSG-LEN IS GREATER THAN ZERO                       ibank10p
+011840         STRING BANK-ERROR-MSG (1:WS-ERRMSG-LEN)                  ibank10p
+011850                                     DELIMITED BY SIZE            ibank10p
+011860           INTO WS-RESPONSE-BODY                                  ibank10p
+011870           WITH POINTER WS-RESPONSE-PTR                           ibank10p
+011880         END-STRING                                               ibank10p
+011890      END-IF.                                                     ibank10p
+011900      STRING '"}'               DELIMITED BY SIZE                 ibank10p
+011910        INTO WS-RESPONSE-BODY                                     ibank10p
+011920        WITH POINTER WS-RESPONSE-PTR                              ibank10p
+011930      END-STRING.                                                 ibank10p
+011940      COMPUTE WS-RESPONSE-LENGTH = WS-RESPONSE-PTR - 1.           ibank10p
+011950      EXEC CICS WEB SEND                                          ibank10p
+011960                FROM(WS-RESPONSE-BODY)                            ibank10p
+011970                LENGTH(WS-RESPONSE-LENGTH)                        ibank10p
+011980                MEDIATYPE('application/json')                     ibank10p
+011990      END-EXEC.                                                   ibank10p
+012000  WEB10-SEND-RESPONSE-EXIT.                                       ibank10p
+012010      EXIT.                                                       ibank10p
+012020*                                                                 ibank10p
+012030* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      ibank10p
