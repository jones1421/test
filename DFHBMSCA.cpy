@@ -0,0 +1,33 @@
+000100***************************************************************** dfhbmsca
+000200*                                                               * dfhbmsca
+000300*    DFHBMSCA - BMS FIELD ATTRIBUTE AND COLOUR VALUES          *  dfhbmsca
+000400*    Standard CICS copybook of attribute/colour constants.     *  dfhbmsca
+000500*                                                               * dfhbmsca
+000600***************************************************************** dfhbmsca
+000700 01  DFHBMSCA.                                                    dfhbmsca
+000800     02  DFHBMFSE   PIC X VALUE '('.                              dfhbmsca
+000900     02  DFHBMPRF   PIC X VALUE 'H'.                              dfhbmsca
+001000     02  DFHBMUNP   PIC X VALUE '%'.                              dfhbmsca
+001100     02  DFHBMUNN   PIC X VALUE '&'.                              dfhbmsca
+001200     02  DFHBMPRO   PIC X VALUE '-'.                              dfhbmsca
+001300     02  DFHBMASF   PIC X VALUE 'A'.                              dfhbmsca
+001400     02  DFHBMASK   PIC X VALUE '@'.                              dfhbmsca
+001500     02  DFHBMASB   PIC X VALUE 'Y'.                              dfhbmsca
+001600     02  DFHBMEOF   PIC X VALUE X'FF'.                            dfhbmsca
+001700     02  DFHBMPEM   PIC X VALUE X'1E'.                            dfhbmsca
+001800     02  DFHDFCOL   PIC X VALUE ' '.                              dfhbmsca
+001900     02  DFHBLUE    PIC X VALUE '1'.                              dfhbmsca
+002000     02  DFHRED     PIC X VALUE '2'.                              dfhbmsca
+002100     02  DFHPINK    PIC X VALUE '3'.                              dfhbmsca
+002200     02  DFHGREEN   PIC X VALUE '4'.                              dfhbmsca
+002300     02  DFHTURQ    PIC X VALUE '5'.                              dfhbmsca
+002400     02  DFHYELLOW  PIC X VALUE '6'.                              dfhbmsca
+002500     02  DFHNEUTR   PIC X VALUE '7'.                              dfhbmsca
+002600     02  DFHBASE    PIC X VALUE '7'.                              dfhbmsca
+002700     02  DFHDFHI    PIC X VALUE ' '.                              dfhbmsca
+002800     02  DFHUNINT   PIC X VALUE '0'.                              dfhbmsca
+002900     02  DFHBRIGHT  PIC X VALUE 'F'.                              dfhbmsca
+003000     02  DFHDARK    PIC X VALUE '0'.                              dfhbmsca
+003100     02  DFHNORM    PIC X VALUE '8'.                              dfhbmsca
+003200*                                                                 dfhbmsca
+003300* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      dfhbmsca
