@@ -0,0 +1,15 @@
+000100***************************************************************** cabendd 
+000200*                                                               * cabendd 
+000300*   CABENDD.CPY                                                *  cabendd 
+000400*---------------------------------------------------------------  cabendd 
+000500*   Work area used by the ZZ-ABEND common error routine to     *  cabendd 
+000600*   log the culprit program, a local error code and a short    *  cabendd 
+000700*   reason before the transaction is abended.                  *  cabendd 
+000800***************************************************************** cabendd 
+000900 01  ABEND-WORK-AREA.                                             cabendd 
+001000     05  ABEND-CULPRIT              PIC X(08).                    cabendd 
+001100     05  ABEND-CODE                 PIC X(04).                    cabendd 
+001200     05  ABEND-REASON               PIC X(40).                    cabendd 
+001300     05  ABEND-MSG                  PIC X(79).                    cabendd 
+001400*                                                                 cabendd 
+001500* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      cabendd 
