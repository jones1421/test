@@ -0,0 +1,25 @@
+000100***************************************************************** ctrcrec 
+000200*                                                               * ctrcrec 
+000300*   CTRCREC.CPY                                                *  ctrcrec 
+000400*---------------------------------------------------------------  ctrcrec 
+000500*   Record layout for the TRCFILE signon audit trail.  One     *  ctrcrec 
+000600*   record is written by STRAC00P for every signon attempt     *  ctrcrec 
+000700*   made through SBANK10P/BBANK10P, whether it succeeds or      * ctrcrec 
+000800*   fails, so its lockouts and general activity can be        *   ctrcrec 
+000900*   reported on later.                                          * ctrcrec 
+001000***************************************************************** ctrcrec 
+001100 01  TRC-RECORD.                                                  ctrcrec 
+001200     05  TRC-SIGNON-ID              PIC X(08).                    ctrcrec 
+001300     05  TRC-PROGRAM-ID             PIC X(08).                    ctrcrec 
+001400     05  TRC-TRAN-ID                PIC X(04).                    ctrcrec 
+001500     05  TRC-DATE                   PIC 9(07).                    ctrcrec 
+001600     05  TRC-TIME                   PIC 9(07).                    ctrcrec 
+001700     05  TRC-OUTCOME                PIC X(01).                    ctrcrec 
+001800         88  TRC-SUCCESS            VALUE 'S'.                    ctrcrec 
+001900         88  TRC-FAILURE            VALUE 'F'.                    ctrcrec 
+001910     05  TRC-LOCKOUT-SWITCH         PIC X(01).                    ctrcrec 
+001920         88  TRC-LOCKOUT            VALUE 'L'.                    ctrcrec 
+001930         88  TRC-NOT-LOCKOUT        VALUE ' '.                    ctrcrec 
+002000     05  FILLER                     PIC X(19).                    ctrcrec 
+002100*                                                                 ctrcrec 
+002200* $ Version 1.00 sequenced on Wednesday 3 Mar 2011 at 1:00pm      ctrcrec 
