@@ -0,0 +1,37 @@
+000100***************************************************************** sversonp
+000200*                                                               * sversonp
+000300*   Copyright (C) 1998-2015 Micro Focus. All Rights Reserved.  *  sversonp
+000400*   This demonstration program is provided for use by users    *  sversonp
+000500*   of Micro Focus products and may be used, modified and      *  sversonp
+000600*   distributed as part of your application provided that      *  sversonp
+000700*   you properly acknowledge the copyright of Micro Focus      *  sversonp
+000800*   in this material.                                          *  sversonp
+000900*                                                               * sversonp
+001000***************************************************************** sversonp
+001100*                                                                 sversonp
+001200***************************************************************** sversonp
+001300* Program:     SVERSONP.CBL                                   *   sversonp
+001400* Layer:       Common routine                                 *   sversonp
+001500* Function:    Supply the application version literal shown   *   sversonp
+001600*              in the footer of every screen                  *   sversonp
+001700***************************************************************** sversonp
+001800*                                                                 sversonp
+001900  IDENTIFICATION DIVISION.                                        sversonp
+002000  PROGRAM-ID.                                                     sversonp
+002100      SVERSONP.                                                   sversonp
+002200  DATE-WRITTEN.                                                   sversonp
+002300      September 2002.                                             sversonp
+002400  DATE-COMPILED.                                                  sversonp
+002500      Today.                                                      sversonp
+002600*                                                                 sversonp
+002700  ENVIRONMENT DIVISION.                                           sversonp
+002800*                                                                 sversonp
+002900  DATA DIVISION.                                                  sversonp
+003000  WORKING-STORAGE SECTION.                                        sversonp
+003100*                                                                 sversonp
+003200  LINKAGE SECTION.                                                sversonp
+003300  COPY CVERSND.                                                   sversonp
+003400*                                                                 sversonp
+003500  PROCEDURE DIVISION USING VERSION.                               sversonp
+003600      MOVE 'V3R1M00 ' TO VERSION.                                 sversonp
+003700      GOBACK.                                                     sversonp
